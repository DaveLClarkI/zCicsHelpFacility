@@ -1,516 +1,1297 @@
-      ******************************************************************
-      *                                                                *
-      *    IDENTIFICATION DIVISION                                     *
-      *                                                                *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID.    SYHELPDX.
-       AUTHOR.        DAVE L CLARK I.
-       DATE-WRITTEN.  DEC 2009.
-       DATE-COMPILED.
-       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
-       SECURITY.      NONE.
-      *REMARKS.       PROMOTE SYHELPD RECORDS TO PRODUCTION.
-
-      * CHANGE HISTORY ------------------------------------------------
-      * 12/18/2009 DLC ORIGINAL PROGRAM.
-      * 11/22/2019 DLC COMPLETE REDESIGN FROM ORIGINAL PROGRAM BECAUSE
-      *                IT IS A NEW FILE NAME NOW AND THE
-      *                RECORD LAYOUT HAS CHANGED DRASTICALLY.
-      * END OF HISTORY ------------------------------------------------
-
-      /*****************************************************************
-      *                                                                *
-      *    ENVIRONMENT DIVISION                                        *
-      *                                                                *
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-
-      ******************************************************************
-      *    CONFIGURATION SECTION                                       *
-      ******************************************************************
-       CONFIGURATION SECTION.
-
-       SOURCE-COMPUTER. IBM-2086-A04-140.
-       OBJECT-COMPUTER. IBM-2086-A04-140.
-
-       SPECIAL-NAMES.
-           UPSI-0 ON  STATUS IS PROMOTE-HELPD,
-                  OFF STATUS IS EXTRACT-HELPD.
-
-      ******************************************************************
-      *    INPUT-OUTPUT SECTION                                        *
-      ******************************************************************
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-
-           SELECT CARDPCH
-               ASSIGN TO SYS009-UR-IJSYSPH.
-
-           SELECT CARDRDR
-               ASSIGN TO SYS010-UR-IJSYSIN.
-
-           SELECT SYHELPD
-               ASSIGN TO SYHELPD
-               ACCESS IS DYNAMIC INDEXED
-               RECORD KEY IS HELPD-KEY
-               FILE STATUS IS FILE1-STAT
-                              FILE1-FDBK.
-
-      /*****************************************************************
-      *                                                                *
-      *    DATA DIVISION                                               *
-      *                                                                *
-      ******************************************************************
-       DATA DIVISION.
-
-      ******************************************************************
-      *    FILE SECTION                                                *
-      ******************************************************************
-       FILE SECTION.
-
-       FD  CARDPCH.
-       01  PUNCH-CARD                  PIC  X(80).
-
-       FD  CARDRDR.
-       01  INPUT-CARD.
-         03  INPUT-HELPTRAN            PIC  X(04).
-         03  INPUT-HELPNAME            PIC  X(08).
-         03                            PIC  X(68).
-
-       FD  SYHELPD
-           RECORD IS VARYING IN SIZE
-             FROM 79 TO 111 CHARACTERS
-             DEPENDING ON HELPD-RECL.
-       COPY SYHELPD.
-
-      ******************************************************************
-      *    WORKING-STORAGE SECTION                                     *
-      ******************************************************************
-       WORKING-STORAGE SECTION.
-
-       01  WS-FIELDS.
-         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
-         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
-         03  THIS-PGM                  PIC  X(08)   VALUE 'SYHELPDX'.
-
-         03  HELPD                     PIC S9(04)   BINARY VALUE 1.
-
-         03  CARDPCH-SWITCH            PIC  X(01)   VALUE 'C'.
-           88  CARDPCH-CLOSED                       VALUE 'C'.
-           88  CARDPCH-OPEN                         VALUE 'O'.
-         03  CARDRDR-SWITCH            PIC  X(01)   VALUE 'C'.
-           88  CARDRDR-CLOSED                       VALUE 'C'.
-           88  CARDRDR-AT-END                       VALUE 'E'.
-           88  CARDRDR-OPEN                         VALUE 'O'.
-         03  RECORD-SWITCH             PIC  X(01)   VALUE SPACES.
-           88  RECORD-NOT-SELECTED                  VALUE ' '.
-           88  RECORD-IS-SELECTED                   VALUE 'Y'.
-
-         03  IDX                       PIC S9(04)   BINARY VALUE ZEROES.
-
-         03  HELPD-RECL                PIC  9(05)   VALUE ZEROES.
-         03  REC-CNT                   PIC  9(07)   VALUE ZEROES.
-
-         03  LAST-KEY                  PIC  X(12)   VALUE LOW-VALUES.
-         03  LAST-SEQU                 PIC S9(5)    PACKED-DECIMAL.
-
-       01  JCL-AREA.
-         03  JCL-PRE                   PIC S9(04)   BINARY VALUE ZEROES.
-         03  JCL-MAX                   PIC S9(04)   BINARY VALUE ZEROES.
-       01  JCL-DATA.
-         03  PIC X(40) VALUE '* $$ LST CLASS=Z                        '.
-         03  PIC X(40) VALUE '// JOB    SYHELPDX   PROMOTE HELP PAGES '.
-         03  PIC X(40) VALUE '// UPSI   1                             '.
-         03  PIC X(40) VALUE '// ASSGN  SYS010,SYSIPT                 '.
-         03  PIC X(40) VALUE '// EXEC   PGM=SYHELPDX,SIZE=*           '.
-         03  PIC X(40) VALUE '###STOP###                              '.
-         03  PIC X(40) VALUE '/* EOD                                  '.
-         03  PIC X(40) VALUE '/& EOJ                                  '.
-       01  JCL-TABLE                   REDEFINES    JCL-DATA.
-         03  JCL-CARD                  PIC  X(40)   OCCURS 8.
-
-       COPY RTCMAN.
-
-       COPY VSMSTATW.
-
-       COPY WILDCOMP.
-
-      /*****************************************************************
-      *                                                                *
-      *    PROCEDURE DIVISION                                          *
-      *                                                                *
-      ******************************************************************
-       PROCEDURE DIVISION.
-
-      ******************************************************************
-      *    MAINLINE ROUTINE                                            *
-      ******************************************************************
-       A00-MAINLINE-ROUTINE.
-
-           PERFORM B10-INITIALIZATION THRU B15-EXIT.
-
-           IF  EXTRACT-HELPD
-               PERFORM C00-EXTRACT-HELPD THRU C90-EXIT
-                 UNTIL CARDRDR-AT-END
-                    OR RTC-CODE NOT = ZERO
-           ELSE
-               PERFORM D00-PROMOTE-HELPD THRU D90-EXIT
-                 UNTIL CARDRDR-AT-END
-                    OR RTC-CODE NOT = ZERO
-           END-IF.
-
-           PERFORM B20-TERMINATION THRU B25-EXIT.
-
-           GOBACK.
-
-      /*****************************************************************
-      *    PROGRAM INITIALIZATION ROUTINE                              *
-      ******************************************************************
-       B10-INITIALIZATION.
-
-           COPY BATCHINI.
-
-           OPEN INPUT CARDRDR.
-           SET  CARDRDR-OPEN           TO TRUE.
-
-           IF  RTC-CODE = ZERO
-
-             MOVE 'SYHELPD'            TO VSAM-FILE(HELPD)
-             MOVE LENGTH OF HELPD-KEY  TO VSAM-KEYL(HELPD)
-
-             PERFORM WITH TEST BEFORE
-               VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
-                 SET FUNC-OPEN(VSUB)   TO TRUE
-             END-PERFORM
-
-             IF  PROMOTE-HELPD
-                 OPEN I-O    SYHELPD
-             ELSE
-                 OPEN INPUT  SYHELPD
-             END-IF
-
-             PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-               VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
-
-             IF  RTC-CODE = ZERO
-                 PERFORM WITH TEST BEFORE
-                   VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
-                     SET FUNC-READ(VSUB) TO TRUE
-                 END-PERFORM
-             END-IF
-
-             IF  RTC-CODE = ZERO
-                 MOVE HELPD            TO VSUB
-                 COMPUTE JCL-MAX       =  LENGTH OF JCL-DATA
-                                       /  LENGTH OF JCL-CARD
-             END-IF
-
-           END-IF.
-
-       B15-EXIT.
-           EXIT.
-
-      /*****************************************************************
-      *    PROGRAM TERMINATION ROUTINE                                 *
-      ******************************************************************
-       B20-TERMINATION.
-
-           IF  CARDPCH-OPEN
-               COMPUTE IDX = JCL-PRE + 1
-               PERFORM WITH TEST BEFORE
-                 VARYING IDX FROM IDX BY 1 UNTIL IDX > JCL-MAX
-                   MOVE JCL-CARD(IDX)  TO PUNCH-CARD
-                   PERFORM U50-PUT-PUNCH THRU U55-EXIT
-               END-PERFORM
-               CLOSE CARDPCH
-               SET  CARDPCH-CLOSED     TO TRUE
-           END-IF.
-
-           PERFORM WITH TEST BEFORE
-             UNTIL CARDRDR-AT-END
-               PERFORM U10-GET-INPUT THRU U15-EXIT
-           END-PERFORM.
-           CLOSE CARDRDR.
-           SET  CARDRDR-CLOSED         TO TRUE.
-
-           PERFORM WITH TEST BEFORE
-             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
-               SET  FUNC-CLOSE(VSUB)   TO TRUE
-           END-PERFORM.
-
-           CLOSE SYHELPD.
-
-           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
-
-           IF  RTC-CODE = ZERO
-             IF  PROMOTE-HELPD
-               DISPLAY THIS-PGM ':  PROMOTED RECORDS = ' REC-CNT
-                                     UPON CONSOLE
-             ELSE
-               DISPLAY THIS-PGM ': EXTRACTED RECORDS = ' REC-CNT
-                                     UPON CONSOLE
-             END-IF
-           END-IF.
-
-           COPY BATCHRTN.
-
-       B25-EXIT.
-           EXIT.
-
-      /*****************************************************************
-      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
-      ******************************************************************
-       COPY VSMSTATP.
-
-      /*****************************************************************
-      *    EXTRACT HELP PAGES                                          *
-      ******************************************************************
-
-       C00-EXTRACT-HELPD.
-
-           PERFORM U10-GET-INPUT THRU U15-EXIT.
-           IF  CARDRDR-AT-END
-           OR  INPUT-HELPTRAN NOT > SPACES
-               GO TO C90-EXIT
-           END-IF.
-
-           MOVE INPUT-HELPTRAN         TO HELPD-KEY.
-           INSPECT HELPD-TRAN   REPLACING ALL '*' BY ' '.
-           MOVE ZEROES                 TO TALLY.
-           INSPECT HELPD-TRAN    TALLYING TALLY
-                    FOR CHARACTERS BEFORE INITIAL SPACE.
-
-           IF  INPUT-HELPTRAN = '*'
-           OR  INPUT-HELPNAME NOT > SPACES
-               MOVE '*'                TO INPUT-HELPNAME
-           ELSE
-               MOVE INPUT-HELPNAME     TO HELPD-NAME
-               INSPECT HELPD-NAME REPLACING ALL '*' BY ' '
-           END-IF.
-
-           MOVE ZEROES                 TO HELPD-SEQU.
-
-           SET  FUNC-START(VSUB)       TO TRUE.
-           START SYHELPD KEY >= HELPD-KEY END-START.
-
-           PERFORM WITH TEST BEFORE
-             UNTIL NOT STAT-NORMAL(VSUB)
-
-               SET FUNC-READNEXT(VSUB) TO TRUE
-               READ SYHELPD NEXT RECORD END-READ
-
-               IF  NOT STAT-NORMAL(VSUB)
-               OR  INPUT-HELPTRAN NOT = '*'
-               AND HELPD-TRAN(1:TALLY) > INPUT-HELPTRAN(1:TALLY)
-                 IF  STAT-NORMAL(VSUB)
-                   SET STAT-EOFILE(VSUB) TO TRUE
-                 END-IF
-               ELSE
-                 PERFORM P10-CHECK-FOR-MATCH THRU P15-EXIT
-                 IF  RECORD-IS-SELECTED
-                   ADD  1              TO REC-CNT
-                   PERFORM P20-PUNCH-SEGMENT THRU P25-EXIT
-                 END-IF
-               END-IF
-           END-PERFORM.
-
-           IF  NOT STAT-NORMAL(VSUB)
-           AND NOT STAT-EOFILE(VSUB)
-               MOVE HELPD-KEY          TO VSAM-KEYD(VSUB)
-               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-               GO TO C90-EXIT
-           END-IF.
-
-       C90-EXIT.
-           EXIT.
-
-      /*****************************************************************
-      *    PROMOTE HELP PAGES                                          *
-      ******************************************************************
-
-       D00-PROMOTE-HELPD.
-
-           PERFORM U10-GET-INPUT THRU U15-EXIT.
-           IF  CARDRDR-AT-END
-               GO TO D90-EXIT
-           END-IF.
-
-           IF  INPUT-CARD(1:12) NOT = LAST-KEY
-               MOVE INPUT-CARD(1:12)   TO HELPD-KEY
-               MOVE ZEROES             TO HELPD-SEQU
-               SET  FUNC-START(VSUB)   TO TRUE
-               START SYHELPD KEY >= HELPD-KEY END-START
-               IF  NOT STAT-NORMAL(VSUB)
-                   MOVE HELPD-KEY      TO VSAM-KEYD(VSUB)
-                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-                   GO TO D90-EXIT
-               END-IF
-               SET FUNC-READNEXT(VSUB) TO TRUE
-               READ SYHELPD NEXT RECORD END-READ
-               IF  NOT STAT-NORMAL(VSUB)
-               OR  HELPD-KEY(1:12) NOT = INPUT-CARD(1:12)
-                   IF  STAT-EOFILE(VSUB)
-                   OR  HELPD-KEY(1:12) NOT = INPUT-CARD(1:12)
-                       CONTINUE
-                   ELSE
-                       MOVE HELPD-KEY  TO VSAM-KEYD(VSUB)
-                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-                       GO TO D90-EXIT
-                   END-IF
-               ELSE
-                   PERFORM WITH TEST BEFORE
-                     UNTIL HELPD-KEY(1:12) NOT = INPUT-CARD(1:12)
-                        OR NOT STAT-NORMAL(VSUB)
-                       SET FUNC-DELETE(VSUB) TO TRUE
-                       DELETE SYHELPD RECORD END-DELETE
-                       IF  STAT-NORMAL(VSUB)
-                         SET FUNC-READNEXT(VSUB) TO TRUE
-                         READ SYHELPD NEXT RECORD END-READ
-                       END-IF
-                   END-PERFORM
-                   IF  NOT STAT-NORMAL(VSUB)
-                   AND NOT STAT-EOFILE(VSUB)
-                       MOVE HELPD-KEY  TO VSAM-KEYD(VSUB)
-                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-                       GO TO D90-EXIT
-                   END-IF
-               END-IF
-               MOVE INPUT-CARD(1:12)   TO LAST-KEY
-               MOVE ZEROES             TO LAST-SEQU
-           END-IF.
-
-           MOVE LAST-KEY               TO HELPD-KEY.
-           MOVE LAST-SEQU              TO HELPD-SEQU.
-
-           EVALUATE INPUT-CARD(13:1)
-           WHEN '|'
-               COMPUTE HELPD-RECL = LENGTH OF HELPD-KEY
-                                  + LENGTH OF HELPD-TABLE
-               MOVE INPUT-CARD(14:)    TO HELPD-TABLE
-               SET  FUNC-WRITE(VSUB)   TO TRUE
-               WRITE SYHELPD-RECORD END-WRITE
-           WHEN '+'
-               SET  FUNC-READ(VSUB)    TO TRUE
-               READ SYHELPD RECORD END-READ
-               IF  NOT STAT-NORMAL(VSUB)
-                   MOVE HELPD-KEY      TO VSAM-KEYD(VSUB)
-                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-                   GO TO D90-EXIT
-               END-IF
-               COMPUTE HELPD-RECL = LENGTH OF HELPD-KEY
-                                  + LENGTH OF HELPD-TABLE
-               MOVE INPUT-CARD(14:)    TO HELPD-TABLE(65:)
-               SET  FUNC-REWRITE(VSUB) TO TRUE
-               REWRITE SYHELPD-RECORD END-REWRITE
-           WHEN '@'
-               COMPUTE HELPD-RECL = LENGTH OF HELPD-KEY
-                                  + LENGTH OF HELPD-DATA
-               ADD  1                  TO LAST-SEQU
-                                          HELPD-SEQU
-               MOVE INPUT-CARD(14:)    TO HELPD-DATA
-               SET  FUNC-WRITE(VSUB)   TO TRUE
-               WRITE SYHELPD-RECORD END-WRITE
-           WHEN OTHER
-               DISPLAY THIS-PGM ': UNEXPECTED CARD CODE'
-                                     UPON CONSOLE
-               MOVE +16                TO RTC-CODE
-               PERFORM B80-CALL-RTCMAN THRU B85-EXIT
-               GO TO D90-EXIT
-           END-EVALUATE.
-
-           ADD  1                      TO REC-CNT.
-
-           IF  NOT STAT-NORMAL(VSUB)
-               MOVE HELPD-KEY          TO VSAM-KEYD(VSUB)
-               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
-               GO TO D90-EXIT
-           END-IF.
-
-       D90-EXIT.
-           EXIT.
-
-      /*****************************************************************
-      *    PERFORMED ROUTINES                                          *
-      ******************************************************************
-
-       P10-CHECK-FOR-MATCH.
-           SET  WILDCOMP-PGM           TO TRUE.
-           SET  RECORD-NOT-SELECTED    TO TRUE.
-           IF  INPUT-HELPTRAN      NOT = '*'
-               MOVE LENGTH OF INPUT-HELPTRAN
-                                       TO WILDCOMP-LEN
-               MOVE INPUT-HELPTRAN     TO WILDCOMP-STR1
-               MOVE HELPD-TRAN         TO WILDCOMP-STR2
-               CALL WILDCOMP-CTL    USING WILDCOMP-PARMS
-               IF  NOT WILDCOMP-STR1-EQ-STR2
-                   GO TO P15-EXIT
-               END-IF
-           END-IF.
-           IF  INPUT-HELPNAME      NOT = '*'
-               MOVE LENGTH OF INPUT-HELPNAME
-                                       TO WILDCOMP-LEN
-               MOVE INPUT-HELPNAME     TO WILDCOMP-STR1
-               MOVE HELPD-NAME         TO WILDCOMP-STR2
-               CALL WILDCOMP-CTL    USING WILDCOMP-PARMS
-               IF  NOT WILDCOMP-STR1-EQ-STR2
-                   GO TO P15-EXIT
-               END-IF
-           END-IF.
-           SET  RECORD-IS-SELECTED     TO TRUE.
-       P15-EXIT.
-           EXIT.
-
-       P20-PUNCH-SEGMENT.
-           IF  NOT CARDPCH-OPEN
-               OPEN OUTPUT CARDPCH
-               SET  CARDPCH-OPEN       TO TRUE
-               PERFORM WITH TEST BEFORE
-                 VARYING IDX FROM 1 BY 1
-                   UNTIL IDX > JCL-MAX
-                      OR JCL-CARD(IDX) = '###STOP###'
-                   MOVE JCL-CARD(IDX)  TO PUNCH-CARD
-                   PERFORM U50-PUT-PUNCH THRU U55-EXIT
-               END-PERFORM
-               IF  IDX > JCL-MAX
-                   MOVE JCL-MAX        TO JCL-PRE
-               ELSE
-                   MOVE IDX            TO JCL-PRE
-               END-IF
-           END-IF.
-
-           IF  HELPD-SEQU = ZERO
-               STRING HELPD-TRAN HELPD-NAME '|' HELPD-TABLE(1:64)
-                   DELIMITED BY SIZE INTO PUNCH-CARD
-               PERFORM U50-PUT-PUNCH THRU U55-EXIT
-               STRING HELPD-TRAN HELPD-NAME '+' HELPD-TABLE(65:)
-                   DELIMITED BY SIZE INTO PUNCH-CARD
-           ELSE
-               STRING HELPD-TRAN HELPD-NAME '@' HELPD-DATA
-                   DELIMITED BY SIZE INTO PUNCH-CARD
-           END-IF.
-
-           PERFORM U50-PUT-PUNCH THRU U55-EXIT.
-       P25-EXIT.
-           EXIT.
-
-      /*****************************************************************
-      *    SHARED UTILITY ROUTINES                                     *
-      ******************************************************************
-
-       U10-GET-INPUT.
-           READ CARDRDR RECORD AT END
-               SET  CARDRDR-AT-END     TO TRUE
-           END-READ.
-       U15-EXIT.
-           EXIT.
-
-       U50-PUT-PUNCH.
-           WRITE PUNCH-CARD END-WRITE.
-           MOVE SPACES                 TO PUNCH-CARD.
-       U55-EXIT.
-           EXIT.
-
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SYHELPDX.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  DEC 2009.
+       DATE-COMPILED.
+       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       PROMOTE SYHELPD RECORDS TO PRODUCTION.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 12/18/2009 DLC ORIGINAL PROGRAM.
+      * 11/22/2019 DLC COMPLETE REDESIGN FROM ORIGINAL PROGRAM BECAUSE
+      *                IT IS A NEW FILE NAME NOW AND THE
+      *                RECORD LAYOUT HAS CHANGED DRASTICALLY.
+      * 01/09/2026 DLC ADDED AN ALTERNATE EXTRACT FORM THAT PRINTS A
+      *                READABLE PANEL LISTING INSTEAD OF PUNCHING
+      *                CARDS, AND AN ALTERNATE PROMOTE FORM THAT
+      *                RECONCILES A TEST SYHELPD FILE AGAINST
+      *                PRODUCTION WITHOUT UPDATING ANYTHING.  BOTH ARE
+      *                SELECTED WITH UPSI-1.
+      * 01/09/2026 DLC ADDED AN AUDIT TRAIL OF EVERY PROMOTE-TIME
+      *                DELETE/WRITE/REWRITE, WRITTEN TO HELPDHST.
+      * 02/13/2026 DLC A BAD CARD NO LONGER ABENDS THE WHOLE PROMOTE
+      *                RUN.  THE CARD IS LOGGED TO HELPRPT AND SKIPPED
+      *                SO THE REST OF THE DECK STILL PROCESSES.
+      * 02/13/2026 DLC ADDED PROMOTE CHECKPOINT/RESTART.  UPSI-3 TELLS
+      *                A RESUBMITTED PROMOTE RUN TO SKIP WHATEVER WAS
+      *                ALREADY APPLIED LAST TIME, PER HELPRST.
+      * 04/02/2026 DLC ADDED ALIAS PANELS (HELPD-SEQU = -1) SO ONE
+      *                TOPIC CAN BE REACHED THROUGH MORE THAN ONE
+      *                TRAN/NAME.  EXTRACT RESOLVES THEM TRANSPARENTLY.
+      * 04/02/2026 DLC EXTRACT CAN NOW BE LIMITED TO PANELS CHANGED
+      *                SINCE A GIVEN DATE, AND EVERY PANEL HEADER NOW
+      *                CARRIES ITS OWN LAST-CHANGED DATE.
+      * 05/18/2026 DLC ADDED A FLAT-FILE FORM OF THE PROMOTE/EXTRACT
+      *                DECK (HELPIN/HELPOUT) FOR SHOPS THAT FTP THE
+      *                DECK INSTEAD OF PUNCHING IT.  SELECTED WITH
+      *                UPSI-2.
+      * 08/08/2026 DLC HELPIN/HELPOUT/HELPRPT NOW GET FILE STATUS
+      *                CHECKED LIKE EVERY OTHER FILE IN THE PROGRAM.
+      *                HISTORY IS NOW LOGGED AFTER THE DELETE/WRITE/
+      *                REWRITE IT DESCRIBES SUCCEEDS, NOT BEFORE.  A
+      *                CLEAN PROMOTE RUN CLEARS HELPRST SO A LATER RUN
+      *                CANNOT PICK UP A STALE CHECKPOINT, AND A RUN
+      *                THAT SKIPPED EVERY CARD AS ALREADY-APPLIED NOW
+      *                ENDS WITH A NONZERO RETURN CODE INSTEAD OF
+      *                LOOKING LIKE A NORMAL NO-OP.  THE RECONCILE
+      *                REPORT NOW COVERS ALIAS RECORDS, NOT JUST
+      *                HEADERS.
+      * 08/08/2026 DLC AUDIT TRAIL JOB NAME NOW COMES FROM THE EXEC
+      *                PARM, NOT FROM A PUNCHED JCL CARD IMAGE.  THE
+      *                HELPRST CHECKPOINT IS NOW CLEARED ON A WARNING
+      *                COMPLETION (BAD CARDS SKIPPED) AS WELL AS A
+      *                CLEAN ONE, SINCE EITHER IS A FULLY-APPLIED RUN.
+      *                EXTRACT NO LONGER FOLLOWS AN ALIAS THAT POINTS
+      *                AT ANOTHER ALIAS INSTEAD OF A REAL HEADER.  A
+      *                DEAD DUPLICATE BAD-CARD CHECK WAS REMOVED FROM
+      *                THE PROMOTE CARD-TYPE EVALUATE.  THE SEQUENTIAL
+      *                FILES NOW SAY "FILE ERROR", NOT "VSAM ERROR".
+      * 08/08/2026 DLC RECONCILE NO LONGER CALLS A KEY "NEW" OR
+      *                "DELETED" JUST BECAUSE A READ CAME BACK OTHER
+      *                THAN NORMAL.  E30-COMPARE-ONE-KEY AND
+      *                E40-CHECK-DELETED NOW TEST FOR STATUS 23
+      *                (NOT FOUND) SPECIFICALLY AND ROUTE ANY OTHER
+      *                STATUS THROUGH B90-CHECK-STATUS LIKE EVERY
+      *                OTHER VSAM ACCESS IN THIS PROGRAM.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      *    CONFIGURATION SECTION                                       *
+      ******************************************************************
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+       SPECIAL-NAMES.
+           UPSI-0 ON  STATUS IS PROMOTE-HELPD,
+                  OFF STATUS IS EXTRACT-HELPD,
+           UPSI-1 ON  STATUS IS ALT-FORM-REQUESTED,
+                  OFF STATUS IS STD-FORM-REQUESTED,
+           UPSI-2 ON  STATUS IS FILE-INTERFACE,
+                  OFF STATUS IS CARD-INTERFACE,
+           UPSI-3 ON  STATUS IS RESTART-REQUESTED,
+                  OFF STATUS IS FRESH-START.
+
+      ******************************************************************
+      *    INPUT-OUTPUT SECTION                                        *
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CARDPCH
+               ASSIGN TO SYS009-UR-IJSYSPH.
+
+           SELECT CARDRDR
+               ASSIGN TO SYS010-UR-IJSYSIN.
+
+           SELECT HELPIN
+               ASSIGN TO HELPIN
+               FILE STATUS IS FILE5-STAT
+                              FILE5-FDBK.
+
+           SELECT HELPOUT
+               ASSIGN TO HELPOUT
+               FILE STATUS IS FILE6-STAT
+                              FILE6-FDBK.
+
+           SELECT HELPRPT
+               ASSIGN TO HELPRPT
+               FILE STATUS IS FILE7-STAT
+                              FILE7-FDBK.
+
+           SELECT HELPDHST
+               ASSIGN TO HELPDHST
+               FILE STATUS IS FILE3-STAT
+                              FILE3-FDBK.
+
+           SELECT HELPRST
+               ASSIGN TO HELPRST
+               FILE STATUS IS FILE4-STAT
+                              FILE4-FDBK.
+
+           SELECT SYHELPD
+               ASSIGN TO SYHELPD
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS HELPD-KEY
+               FILE STATUS IS FILE1-STAT
+                              FILE1-FDBK.
+
+           SELECT SYHELPT
+               ASSIGN TO SYHELPT
+               ACCESS IS DYNAMIC INDEXED
+               RECORD KEY IS HELPT-KEY
+               FILE STATUS IS FILE2-STAT
+                              FILE2-FDBK.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+      ******************************************************************
+      *    FILE SECTION                                                *
+      ******************************************************************
+       FILE SECTION.
+
+       FD  CARDPCH.
+       01  PUNCH-CARD                  PIC  X(80).
+
+       FD  CARDRDR.
+       01  CARDRDR-RECORD               PIC  X(80).
+
+       FD  HELPIN.
+       01  HELPIN-RECORD                PIC  X(80).
+
+       FD  HELPOUT.
+       01  HELPOUT-RECORD               PIC  X(80).
+
+       FD  HELPRPT.
+       01  HELPRPT-RECORD               PIC  X(132).
+
+       FD  HELPDHST.
+       01  HELPDHST-RECORD.
+           05  HIST-KEY.
+               10  HIST-TRAN             PIC  X(04).
+               10  HIST-NAME             PIC  X(08).
+               10  HIST-SEQU             PIC S9(05)   PACKED-DECIMAL.
+           05  HIST-FUNCTION             PIC  X(01).
+               88  HIST-IS-DELETE                    VALUE 'D'.
+               88  HIST-IS-WRITE                     VALUE 'W'.
+               88  HIST-IS-REWRITE                   VALUE 'U'.
+           05  HIST-DATE                 PIC  X(08).
+           05  HIST-TIME                 PIC  X(08).
+           05  HIST-JOBNAME              PIC  X(08).
+           05  HIST-BEFORE-IMAGE         PIC  X(104).
+
+       FD  HELPRST.
+       01  HELPRST-RECORD.
+           05  CKPT-KEY                  PIC  X(12).
+           05  CKPT-CARD-COUNT           PIC  9(09).
+           05  CKPT-DATE                 PIC  X(08).
+           05  CKPT-TIME                 PIC  X(08).
+
+       FD  SYHELPD
+           RECORD IS VARYING IN SIZE
+             FROM 79 TO 119 CHARACTERS
+             DEPENDING ON HELPD-RECL.
+       COPY SYHELPD.
+
+       FD  SYHELPT
+           RECORD IS VARYING IN SIZE
+             FROM 79 TO 119 CHARACTERS
+             DEPENDING ON HELPT-RECL.
+       COPY SYHELPT.
+
+      ******************************************************************
+      *    WORKING-STORAGE SECTION                                     *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  LOWVALUE                  PIC  X(01)   VALUE LOW-VALUE.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'SYHELPDX'.
+
+         03  HELPD                     PIC S9(04)   BINARY VALUE 1.
+         03  HELPT                     PIC S9(04)   BINARY VALUE 2.
+
+         03  CARDPCH-SWITCH            PIC  X(01)   VALUE 'C'.
+           88  CARDPCH-CLOSED                       VALUE 'C'.
+           88  CARDPCH-OPEN                         VALUE 'O'.
+         03  CARDRDR-SWITCH            PIC  X(01)   VALUE 'C'.
+           88  CARDRDR-CLOSED                       VALUE 'C'.
+           88  CARDRDR-AT-END                       VALUE 'E'.
+           88  CARDRDR-OPEN                         VALUE 'O'.
+         03  HELPOUT-SWITCH            PIC  X(01)   VALUE 'C'.
+           88  HELPOUT-CLOSED                       VALUE 'C'.
+           88  HELPOUT-OPEN                         VALUE 'O'.
+         03  HELPRPT-SWITCH            PIC  X(01)   VALUE 'C'.
+           88  HELPRPT-CLOSED                       VALUE 'C'.
+           88  HELPRPT-OPEN                         VALUE 'O'.
+         03  HELPDHST-SWITCH           PIC  X(01)   VALUE 'C'.
+           88  HELPDHST-CLOSED                      VALUE 'C'.
+           88  HELPDHST-OPEN                        VALUE 'O'.
+         03  RECORD-SWITCH             PIC  X(01)   VALUE SPACES.
+           88  RECORD-NOT-SELECTED                  VALUE ' '.
+           88  RECORD-IS-SELECTED                   VALUE 'Y'.
+         03  DATE-FILTER-SWITCH        PIC  X(01)   VALUE 'Y'.
+           88  DATE-FILTER-PASSED                   VALUE 'Y'.
+           88  DATE-FILTER-FAILED                   VALUE 'N'.
+         03  RESTART-SWITCH            PIC  X(01)   VALUE 'N'.
+           88  RESTART-SKIPPING                     VALUE 'Y'.
+           88  RESTART-NOT-SKIPPING                 VALUE 'N'.
+
+         03  IDX                       PIC S9(04)   BINARY VALUE ZEROES.
+
+         03  HELPD-RECL                PIC  9(05)   VALUE ZEROES.
+         03  HELPT-RECL                PIC  9(05)   VALUE ZEROES.
+         03  REC-CNT                   PIC  9(07)   VALUE ZEROES.
+         03  BAD-CARD-CTR              PIC  9(07)   VALUE ZEROES.
+
+         03  LAST-KEY                  PIC  X(12)   VALUE LOW-VALUES.
+         03  LAST-SEQU                 PIC S9(5)    PACKED-DECIMAL.
+
+         03  CARDS-READ-CTR            PIC  9(09)   VALUE ZEROES.
+         03  RESTART-SKIP-COUNT        PIC  9(09)   VALUE ZEROES.
+         03  CHECKPOINT-COUNTER        PIC  9(05)   VALUE ZEROES.
+         03  CHECKPOINT-INTERVAL       PIC  9(05)   VALUE 25.
+
+         03  HIST-JOBNAME-WS           PIC  X(08)   VALUE SPACES.
+
+         03  RECON-ACTION              PIC  X(07)   VALUE SPACES.
+
+         03  SAVE-ALIAS-KEY            PIC  X(15)   VALUE SPACES.
+         03  SAVE-ALIAS-TRAN           PIC  X(04)   VALUE SPACES.
+         03  SAVE-ALIAS-NAME           PIC  X(08)   VALUE SPACES.
+         03  SAVE-OWNER-TRAN           PIC  X(04)   VALUE SPACES.
+         03  SAVE-OWNER-NAME           PIC  X(08)   VALUE SPACES.
+
+         03  PRINT-SEQU-EDIT           PIC  9(05)   VALUE ZEROES.
+
+       01  INPUT-CARD.
+         03  INPUT-HELPTRAN            PIC  X(04).
+         03  INPUT-HELPNAME            PIC  X(08).
+         03  INPUT-SINCE-DATE          PIC  X(08).
+         03                            PIC  X(60).
+
+       01  JCL-AREA.
+         03  JCL-PRE                   PIC S9(04)   BINARY VALUE ZEROES.
+         03  JCL-MAX                   PIC S9(04)   BINARY VALUE ZEROES.
+       01  JCL-DATA.
+         03  PIC X(40) VALUE '* $$ LST CLASS=Z                        '.
+         03  PIC X(40) VALUE '// JOB    SYHELPDX   PROMOTE HELP PAGES '.
+         03  PIC X(40) VALUE '// UPSI   1                             '.
+         03  PIC X(40) VALUE '// ASSGN  SYS010,SYSIPT                 '.
+         03  PIC X(40) VALUE '// EXEC   PGM=SYHELPDX,SIZE=*           '.
+         03  PIC X(40) VALUE '###STOP###                              '.
+         03  PIC X(40) VALUE '/* EOD                                  '.
+         03  PIC X(40) VALUE '/& EOJ                                  '.
+       01  JCL-TABLE                   REDEFINES    JCL-DATA.
+         03  JCL-CARD                  PIC  X(40)   OCCURS 8.
+
+       COPY RTCMAN.
+
+       COPY VSMSTATW.
+
+       COPY WILDCOMP.
+
+      ******************************************************************
+      *    LINKAGE SECTION                                              *
+      *    THE CALLING JCL'S EXEC PARM= IS THE ONLY WAY THIS PROGRAM    *
+      *    CAN LEARN THE ACTUAL JOB NAME IT IS RUNNING UNDER, SINCE     *
+      *    BATCH COBOL HAS NO CALL TO ASK THE OS WHO INVOKED IT.  WHEN  *
+      *    NO PARM IS SUPPLIED, HIST-JOBNAME-WS IS LEFT AT ITS DEFAULT  *
+      *    OF SPACES RATHER THAN GUESSED AT.                            *
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  SYHELPDX-PARM.
+         03  PARM-LEN                   PIC S9(04)   BINARY.
+         03  PARM-JOBNAME               PIC  X(08).
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION USING SYHELPDX-PARM.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           PERFORM B10-INITIALIZATION THRU B15-EXIT.
+
+           EVALUATE TRUE
+             WHEN PROMOTE-HELPD AND ALT-FORM-REQUESTED
+               IF  RTC-CODE = ZERO
+                   PERFORM E00-RECONCILE-HELPD THRU E90-EXIT
+               END-IF
+             WHEN PROMOTE-HELPD
+               PERFORM D00-PROMOTE-HELPD THRU D90-EXIT
+                 UNTIL CARDRDR-AT-END
+                    OR RTC-CODE NOT = ZERO
+             WHEN OTHER
+               PERFORM C00-EXTRACT-HELPD THRU C90-EXIT
+                 UNTIL CARDRDR-AT-END
+                    OR RTC-CODE NOT = ZERO
+           END-EVALUATE.
+
+           PERFORM B20-TERMINATION THRU B25-EXIT.
+
+           GOBACK.
+
+      /*****************************************************************
+      *    PROGRAM INITIALIZATION ROUTINE                              *
+      ******************************************************************
+       B10-INITIALIZATION.
+
+           COPY BATCHINI.
+
+           IF  PARM-LEN > ZERO
+               MOVE PARM-JOBNAME        TO HIST-JOBNAME-WS
+           END-IF.
+
+           IF  FILE-INTERFACE
+               OPEN INPUT HELPIN
+               IF  FILE5-STAT NOT = '00'
+                   DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPIN'
+                                          UPON CONSOLE
+                   DISPLAY THIS-PGM ': FUNCTION = OPEN'
+                                    ' STATUS = '    FILE5-STAT
+                                    ' FDBK = '       FILE5-FDBK
+                                          UPON CONSOLE
+                   MOVE +16            TO RTC-CODE
+               END-IF
+           ELSE
+               OPEN INPUT CARDRDR
+           END-IF.
+           SET  CARDRDR-OPEN           TO TRUE.
+
+           IF  RTC-CODE = ZERO
+
+             MOVE 1                    TO STAT-TOTL
+             MOVE 'SYHELPD'            TO VSAM-FILE(HELPD)
+             MOVE LENGTH OF HELPD-KEY  TO VSAM-KEYL(HELPD)
+
+             IF  PROMOTE-HELPD AND ALT-FORM-REQUESTED
+                 MOVE 2                TO STAT-TOTL
+                 MOVE 'SYHELPT'        TO VSAM-FILE(HELPT)
+                 MOVE LENGTH OF HELPT-KEY
+                                       TO VSAM-KEYL(HELPT)
+             END-IF
+
+             PERFORM WITH TEST BEFORE
+               VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                 SET FUNC-OPEN(VSUB)   TO TRUE
+             END-PERFORM
+
+             IF  PROMOTE-HELPD AND STD-FORM-REQUESTED
+                 OPEN I-O    SYHELPD
+             ELSE
+                 OPEN INPUT  SYHELPD
+             END-IF
+
+             IF  PROMOTE-HELPD AND ALT-FORM-REQUESTED
+                 OPEN INPUT  SYHELPT
+             END-IF
+
+             PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+
+             IF  RTC-CODE = ZERO
+                 PERFORM WITH TEST BEFORE
+                   VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+                     SET FUNC-READ(VSUB) TO TRUE
+                 END-PERFORM
+             END-IF
+
+             IF  RTC-CODE = ZERO
+                 MOVE HELPD            TO VSUB
+                 COMPUTE JCL-MAX       =  LENGTH OF JCL-DATA
+                                       /  LENGTH OF JCL-CARD
+             END-IF
+
+             IF  RTC-CODE = ZERO
+             AND PROMOTE-HELPD
+             AND STD-FORM-REQUESTED
+                 OPEN OUTPUT HELPDHST
+                 IF  FILE3-STAT NOT = '00'
+                     DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPDHST'
+                                            UPON CONSOLE
+                     DISPLAY THIS-PGM ': FUNCTION = OPEN'
+                                      ' STATUS = '    FILE3-STAT
+                                      ' FDBK = '       FILE3-FDBK
+                                            UPON CONSOLE
+                     MOVE +16            TO RTC-CODE
+                 ELSE
+                     SET  HELPDHST-OPEN  TO TRUE
+                 END-IF
+             END-IF
+
+             IF  RTC-CODE = ZERO
+             AND PROMOTE-HELPD
+             AND STD-FORM-REQUESTED
+                 PERFORM B12-CHECK-RESTART THRU B14-EXIT
+             END-IF
+
+           END-IF.
+
+       B15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK FOR A CHECKPOINT LEFT BY A PRIOR, INTERRUPTED RUN     *
+      ******************************************************************
+       B12-CHECK-RESTART.
+
+           IF  RESTART-REQUESTED
+               OPEN INPUT HELPRST
+               IF  FILE4-STAT = '00'
+                   READ HELPRST RECORD
+                     NOT AT END
+                       MOVE CKPT-CARD-COUNT TO RESTART-SKIP-COUNT
+                       IF  RESTART-SKIP-COUNT > ZERO
+                           SET RESTART-SKIPPING TO TRUE
+                           DISPLAY THIS-PGM ': RESTARTING, SKIPPING '
+                                            RESTART-SKIP-COUNT
+                                            ' ALREADY-APPLIED CARDS'
+                                                 UPON CONSOLE
+                       END-IF
+                   END-READ
+               END-IF
+               CLOSE HELPRST
+           END-IF.
+
+       B14-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROGRAM TERMINATION ROUTINE                                 *
+      ******************************************************************
+       B20-TERMINATION.
+
+           IF  CARDPCH-OPEN
+               COMPUTE IDX = JCL-PRE + 1
+               PERFORM WITH TEST BEFORE
+                 VARYING IDX FROM IDX BY 1 UNTIL IDX > JCL-MAX
+                   MOVE JCL-CARD(IDX)  TO PUNCH-CARD
+                   PERFORM U50-PUT-PUNCH THRU U55-EXIT
+               END-PERFORM
+               CLOSE CARDPCH
+               SET  CARDPCH-CLOSED     TO TRUE
+           END-IF.
+
+           IF  HELPOUT-OPEN
+               CLOSE HELPOUT
+               SET  HELPOUT-CLOSED     TO TRUE
+           END-IF.
+
+           IF  HELPRPT-OPEN
+               CLOSE HELPRPT
+               SET  HELPRPT-CLOSED     TO TRUE
+           END-IF.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL CARDRDR-AT-END
+               PERFORM U10-GET-INPUT THRU U15-EXIT
+           END-PERFORM.
+
+           IF  FILE-INTERFACE
+               CLOSE HELPIN
+           ELSE
+               CLOSE CARDRDR
+           END-IF.
+           SET  CARDRDR-CLOSED         TO TRUE.
+
+           PERFORM WITH TEST BEFORE
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL
+               SET  FUNC-CLOSE(VSUB)   TO TRUE
+           END-PERFORM.
+
+           CLOSE SYHELPD.
+           IF  PROMOTE-HELPD AND ALT-FORM-REQUESTED
+               CLOSE SYHELPT
+           END-IF.
+
+           IF  HELPDHST-OPEN
+               CLOSE HELPDHST
+               SET  HELPDHST-CLOSED    TO TRUE
+           END-IF.
+
+           PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             VARYING VSUB FROM 1 BY 1 UNTIL VSUB > STAT-TOTL.
+
+           IF  RTC-NORMAL
+           AND BAD-CARD-CTR > ZERO
+               MOVE +4                 TO RTC-CODE
+           END-IF.
+
+           IF  RTC-NORMAL
+           AND PROMOTE-HELPD AND STD-FORM-REQUESTED
+           AND RESTART-SKIPPING
+           AND CARDS-READ-CTR > ZERO
+               DISPLAY THIS-PGM ': RESTART CHECKPOINT WAS NEVER '
+                                'SATISFIED - EVERY CARD IN THIS DECK '
+                                'WAS SKIPPED AS ALREADY APPLIED'
+                                     UPON CONSOLE
+               MOVE +8                 TO RTC-CODE
+           END-IF.
+
+           IF  (RTC-NORMAL OR RTC-WARNING)
+           AND PROMOTE-HELPD AND STD-FORM-REQUESTED
+               OPEN OUTPUT HELPRST
+               IF  FILE4-STAT NOT = '00'
+                   DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPRST'
+                                          UPON CONSOLE
+                   DISPLAY THIS-PGM ': FUNCTION = OPEN'
+                                    ' STATUS = '    FILE4-STAT
+                                    ' FDBK = '       FILE4-FDBK
+                                          UPON CONSOLE
+                   MOVE +16            TO RTC-CODE
+               ELSE
+                   CLOSE HELPRST
+               END-IF
+           END-IF.
+
+           IF  RTC-NORMAL OR RTC-WARNING
+             EVALUATE TRUE
+               WHEN PROMOTE-HELPD AND STD-FORM-REQUESTED
+                 DISPLAY THIS-PGM ':  PROMOTED RECORDS = ' REC-CNT
+                                       UPON CONSOLE
+                 IF  BAD-CARD-CTR > ZERO
+                     DISPLAY THIS-PGM ':  BAD CARDS SKIPPED = '
+                                      BAD-CARD-CTR
+                                           UPON CONSOLE
+                 END-IF
+               WHEN PROMOTE-HELPD
+                 DISPLAY THIS-PGM ': RECONCILE COMPLETE'
+                                       UPON CONSOLE
+               WHEN OTHER
+                 DISPLAY THIS-PGM ': EXTRACTED RECORDS = ' REC-CNT
+                                       UPON CONSOLE
+             END-EVALUATE
+           END-IF.
+
+           COPY BATCHRTN.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    CHECK A VSAM OR WORK FILE'S STATUS                          *
+      ******************************************************************
+       COPY VSMSTATP.
+
+      /*****************************************************************
+      *    EXTRACT HELP PAGES                                          *
+      ******************************************************************
+
+       C00-EXTRACT-HELPD.
+
+           PERFORM U10-GET-INPUT THRU U15-EXIT.
+           IF  CARDRDR-AT-END
+           OR  INPUT-HELPTRAN NOT > SPACES
+               GO TO C90-EXIT
+           END-IF.
+
+           MOVE INPUT-HELPTRAN         TO HELPD-KEY.
+           INSPECT HELPD-TRAN   REPLACING ALL '*' BY ' '.
+           MOVE ZEROES                 TO TALLY.
+           INSPECT HELPD-TRAN    TALLYING TALLY
+                    FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           IF  INPUT-HELPTRAN = '*'
+           OR  INPUT-HELPNAME NOT > SPACES
+               MOVE '*'                TO INPUT-HELPNAME
+           ELSE
+               MOVE INPUT-HELPNAME     TO HELPD-NAME
+               INSPECT HELPD-NAME REPLACING ALL '*' BY ' '
+           END-IF.
+
+           MOVE ZEROES                 TO HELPD-SEQU.
+           SET  DATE-FILTER-PASSED     TO TRUE.
+
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START SYHELPD KEY >= HELPD-KEY END-START.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL NOT STAT-NORMAL(VSUB)
+
+               SET FUNC-READNEXT(VSUB) TO TRUE
+               READ SYHELPD NEXT RECORD END-READ
+
+               IF  NOT STAT-NORMAL(VSUB)
+               OR  INPUT-HELPTRAN NOT = '*'
+               AND HELPD-TRAN(1:TALLY) > INPUT-HELPTRAN(1:TALLY)
+                 IF  STAT-NORMAL(VSUB)
+                   SET STAT-EOFILE(VSUB) TO TRUE
+                 END-IF
+               ELSE
+                 PERFORM P10-CHECK-FOR-MATCH THRU P15-EXIT
+                 IF  RECORD-IS-SELECTED
+                   IF  HELPD-IS-ALIAS
+                       PERFORM P05-RESOLVE-ALIAS THRU P09-EXIT
+                   ELSE
+                       ADD  1          TO REC-CNT
+                       IF  ALT-FORM-REQUESTED
+                           PERFORM P30-PRINT-SEGMENT THRU P35-EXIT
+                       ELSE
+                           PERFORM P20-PUNCH-SEGMENT THRU P25-EXIT
+                       END-IF
+                   END-IF
+                 END-IF
+               END-IF
+           END-PERFORM.
+
+           IF  NOT STAT-NORMAL(VSUB)
+           AND NOT STAT-EOFILE(VSUB)
+               MOVE HELPD-KEY          TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               GO TO C90-EXIT
+           END-IF.
+
+       C90-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PROMOTE HELP PAGES                                          *
+      ******************************************************************
+
+       D00-PROMOTE-HELPD.
+
+           PERFORM U10-GET-INPUT THRU U15-EXIT.
+           IF  CARDRDR-AT-END
+               GO TO D90-EXIT
+           END-IF.
+
+           IF  RESTART-SKIPPING
+               IF  CARDS-READ-CTR <= RESTART-SKIP-COUNT
+                   GO TO D90-EXIT
+               END-IF
+               SET  RESTART-NOT-SKIPPING TO TRUE
+               MOVE LOW-VALUES         TO LAST-KEY
+           END-IF.
+
+           IF  INPUT-CARD(13:1) NOT = '|'
+           AND INPUT-CARD(13:1) NOT = '+'
+           AND INPUT-CARD(13:1) NOT = '@'
+           AND INPUT-CARD(13:1) NOT = '='
+               PERFORM D40-LOG-BAD-CARD THRU D45-EXIT
+               GO TO D90-EXIT
+           END-IF.
+
+           IF  INPUT-CARD(1:12) NOT = LAST-KEY
+               IF  LAST-KEY NOT = LOW-VALUES
+                   PERFORM D82-CHECKPOINT THRU D85-EXIT
+                   IF  RTC-CODE NOT = ZERO
+                       GO TO D90-EXIT
+                   END-IF
+               END-IF
+               MOVE INPUT-CARD(1:12)   TO HELPD-KEY
+               MOVE ZEROES             TO HELPD-SEQU
+               SET  FUNC-START(VSUB)   TO TRUE
+               START SYHELPD KEY >= HELPD-KEY END-START
+               IF  NOT STAT-NORMAL(VSUB)
+                   MOVE HELPD-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   GO TO D90-EXIT
+               END-IF
+               SET FUNC-READNEXT(VSUB) TO TRUE
+               READ SYHELPD NEXT RECORD END-READ
+               IF  NOT STAT-NORMAL(VSUB)
+               OR  HELPD-KEY(1:12) NOT = INPUT-CARD(1:12)
+                   IF  STAT-EOFILE(VSUB)
+                   OR  HELPD-KEY(1:12) NOT = INPUT-CARD(1:12)
+                       CONTINUE
+                   ELSE
+                       MOVE HELPD-KEY  TO VSAM-KEYD(VSUB)
+                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                       GO TO D90-EXIT
+                   END-IF
+               ELSE
+                   PERFORM WITH TEST BEFORE
+                     UNTIL HELPD-KEY(1:12) NOT = INPUT-CARD(1:12)
+                        OR NOT STAT-NORMAL(VSUB)
+                       MOVE HELPD-BODY TO HIST-BEFORE-IMAGE
+                       MOVE 'D'        TO HIST-FUNCTION
+                       SET FUNC-DELETE(VSUB) TO TRUE
+                       DELETE SYHELPD RECORD END-DELETE
+                       IF  STAT-NORMAL(VSUB)
+                         PERFORM D60-LOG-HISTORY THRU D65-EXIT
+                         IF  RTC-CODE NOT = ZERO
+                             GO TO D90-EXIT
+                         END-IF
+                         SET FUNC-READNEXT(VSUB) TO TRUE
+                         READ SYHELPD NEXT RECORD END-READ
+                       END-IF
+                   END-PERFORM
+                   IF  NOT STAT-NORMAL(VSUB)
+                   AND NOT STAT-EOFILE(VSUB)
+                       MOVE HELPD-KEY  TO VSAM-KEYD(VSUB)
+                       PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                       GO TO D90-EXIT
+                   END-IF
+               END-IF
+               MOVE INPUT-CARD(1:12)   TO LAST-KEY
+               MOVE ZEROES             TO LAST-SEQU
+           END-IF.
+
+           MOVE LAST-KEY               TO HELPD-KEY.
+           MOVE LAST-SEQU              TO HELPD-SEQU.
+
+           EVALUATE INPUT-CARD(13:1)
+           WHEN '|'
+               MOVE INPUT-CARD(14:)    TO HELPD-TABLE
+               ACCEPT HELPD-LAST-UPD   FROM DATE YYYYMMDD
+               COMPUTE HELPD-RECL = LENGTH OF HELPD-KEY
+                                  + LENGTH OF HELPD-BODY
+               SET  FUNC-WRITE(VSUB)   TO TRUE
+               WRITE SYHELPD-RECORD END-WRITE
+               IF  STAT-NORMAL(VSUB)
+                   MOVE LOW-VALUES     TO HIST-BEFORE-IMAGE
+                   MOVE 'W'            TO HIST-FUNCTION
+                   PERFORM D60-LOG-HISTORY THRU D65-EXIT
+                   IF  RTC-CODE NOT = ZERO
+                       GO TO D90-EXIT
+                   END-IF
+               END-IF
+           WHEN '+'
+               SET  FUNC-READ(VSUB)    TO TRUE
+               READ SYHELPD RECORD END-READ
+               IF  NOT STAT-NORMAL(VSUB)
+                   MOVE HELPD-KEY      TO VSAM-KEYD(VSUB)
+                   PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+                   GO TO D90-EXIT
+               END-IF
+               MOVE HELPD-BODY         TO HIST-BEFORE-IMAGE
+               MOVE INPUT-CARD(14:)    TO HELPD-TABLE(65:)
+               ACCEPT HELPD-LAST-UPD   FROM DATE YYYYMMDD
+               COMPUTE HELPD-RECL = LENGTH OF HELPD-KEY
+                                  + LENGTH OF HELPD-BODY
+               SET  FUNC-REWRITE(VSUB) TO TRUE
+               REWRITE SYHELPD-RECORD END-REWRITE
+               IF  STAT-NORMAL(VSUB)
+                   MOVE 'U'            TO HIST-FUNCTION
+                   PERFORM D60-LOG-HISTORY THRU D65-EXIT
+                   IF  RTC-CODE NOT = ZERO
+                       GO TO D90-EXIT
+                   END-IF
+               END-IF
+           WHEN '@'
+               COMPUTE HELPD-RECL = LENGTH OF HELPD-KEY
+                                  + LENGTH OF HELPD-DATA
+               ADD  1                  TO LAST-SEQU
+                                          HELPD-SEQU
+               MOVE INPUT-CARD(14:)    TO HELPD-DATA
+               SET  FUNC-WRITE(VSUB)   TO TRUE
+               WRITE SYHELPD-RECORD END-WRITE
+               IF  STAT-NORMAL(VSUB)
+                   MOVE LOW-VALUES     TO HIST-BEFORE-IMAGE
+                   MOVE 'W'            TO HIST-FUNCTION
+                   PERFORM D60-LOG-HISTORY THRU D65-EXIT
+                   IF  RTC-CODE NOT = ZERO
+                       GO TO D90-EXIT
+                   END-IF
+               END-IF
+           WHEN '='
+               MOVE -1                 TO HELPD-SEQU
+               COMPUTE HELPD-RECL = LENGTH OF HELPD-KEY
+                                  + LENGTH OF HELPD-DATA
+               MOVE INPUT-CARD(14:04)  TO ALIAS-OF-TRAN
+               MOVE INPUT-CARD(18:08)  TO ALIAS-OF-NAME
+               SET  FUNC-WRITE(VSUB)   TO TRUE
+               WRITE SYHELPD-RECORD END-WRITE
+               IF  STAT-NORMAL(VSUB)
+                   MOVE LOW-VALUES     TO HIST-BEFORE-IMAGE
+                   MOVE 'W'            TO HIST-FUNCTION
+                   PERFORM D60-LOG-HISTORY THRU D65-EXIT
+                   IF  RTC-CODE NOT = ZERO
+                       GO TO D90-EXIT
+                   END-IF
+               END-IF
+           END-EVALUATE.
+
+           ADD  1                      TO REC-CNT.
+
+           IF  NOT STAT-NORMAL(VSUB)
+               MOVE HELPD-KEY          TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+               GO TO D90-EXIT
+           END-IF.
+
+       D90-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    LOG A BAD PROMOTE CARD AND KEEP GOING                      *
+      *----------------------------------------------------------------
+       D40-LOG-BAD-CARD.
+
+           ADD  1                      TO BAD-CARD-CTR.
+           MOVE SPACES                 TO HELPRPT-RECORD.
+           STRING 'BAD CARD CODE, KEY = ' INPUT-CARD(1:12)
+                  '  CARD = '           INPUT-CARD
+               DELIMITED BY SIZE INTO HELPRPT-RECORD
+           END-STRING.
+           PERFORM U60-PUT-REPORT THRU U65-EXIT.
+           DISPLAY THIS-PGM ': SKIPPING BAD CARD, KEY = '
+                            INPUT-CARD(1:12)
+                                 UPON CONSOLE.
+
+       D45-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    WRITE ONE AUDIT HISTORY RECORD FOR A PROMOTE-TIME UPDATE    *
+      *    CALLER SETS HIST-FUNCTION AND HIST-BEFORE-IMAGE FIRST.      *
+      *----------------------------------------------------------------
+       D60-LOG-HISTORY.
+
+           IF  HELPDHST-OPEN
+               MOVE HELPD-KEY          TO HIST-KEY
+               ACCEPT HIST-DATE        FROM DATE YYYYMMDD
+               ACCEPT HIST-TIME        FROM TIME
+               MOVE HIST-JOBNAME-WS    TO HIST-JOBNAME
+               WRITE HELPDHST-RECORD END-WRITE
+               IF  FILE3-STAT NOT = '00'
+                   DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPDHST'
+                                          UPON CONSOLE
+                   DISPLAY THIS-PGM ': FUNCTION = WRITE'
+                                    ' STATUS = '    FILE3-STAT
+                                    ' FDBK = '       FILE3-FDBK
+                                          UPON CONSOLE
+                   MOVE +16            TO RTC-CODE
+               END-IF
+           END-IF.
+
+       D65-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    RECORD A RESTART CHECKPOINT AT EVERY NTH COMPLETED KEY      *
+      *----------------------------------------------------------------
+       D82-CHECKPOINT.
+
+           ADD  1                      TO CHECKPOINT-COUNTER.
+           IF  CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+               MOVE ZERO                TO CHECKPOINT-COUNTER
+               OPEN OUTPUT HELPRST
+               IF  FILE4-STAT NOT = '00'
+                   DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPRST'
+                                          UPON CONSOLE
+                   DISPLAY THIS-PGM ': FUNCTION = OPEN'
+                                    ' STATUS = '    FILE4-STAT
+                                    ' FDBK = '       FILE4-FDBK
+                                          UPON CONSOLE
+                   MOVE +16              TO RTC-CODE
+               ELSE
+                   MOVE LAST-KEY            TO CKPT-KEY
+                   COMPUTE CKPT-CARD-COUNT = CARDS-READ-CTR - 1
+                   ACCEPT CKPT-DATE         FROM DATE YYYYMMDD
+                   ACCEPT CKPT-TIME         FROM TIME
+                   WRITE HELPRST-RECORD END-WRITE
+                   IF  FILE4-STAT NOT = '00'
+                       DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPRST'
+                                              UPON CONSOLE
+                       DISPLAY THIS-PGM ': FUNCTION = WRITE'
+                                        ' STATUS = '    FILE4-STAT
+                                        ' FDBK = '       FILE4-FDBK
+                                              UPON CONSOLE
+                       MOVE +16          TO RTC-CODE
+                   END-IF
+                   CLOSE HELPRST
+               END-IF
+           END-IF.
+
+       D85-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    RECONCILE A TEST SYHELPD FILE AGAINST PRODUCTION            *
+      ******************************************************************
+
+       E00-RECONCILE-HELPD.
+
+           PERFORM E10-FIND-NEW-OR-CHANGED THRU E15-EXIT.
+           PERFORM E20-FIND-DELETED        THRU E25-EXIT.
+
+       E90-EXIT.
+           EXIT.
+
+       E10-FIND-NEW-OR-CHANGED.
+
+           MOVE LOW-VALUES             TO HELPT-KEY.
+           MOVE HELPT                  TO VSUB.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START SYHELPT KEY >= HELPT-KEY END-START.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL NOT STAT-NORMAL(VSUB)
+
+               MOVE HELPT              TO VSUB
+               SET FUNC-READNEXT(VSUB) TO TRUE
+               READ SYHELPT NEXT RECORD END-READ
+
+               IF  STAT-NORMAL(VSUB)
+               AND (HELPT-SEQU-HEADER OR HELPT-IS-ALIAS)
+                   PERFORM E30-COMPARE-ONE-KEY THRU E35-EXIT
+               END-IF
+           END-PERFORM.
+
+       E15-EXIT.
+           EXIT.
+
+       E30-COMPARE-ONE-KEY.
+
+           MOVE HELPT-TRAN             TO HELPD-TRAN.
+           MOVE HELPT-NAME             TO HELPD-NAME.
+           IF  HELPT-IS-ALIAS
+               MOVE -1                 TO HELPD-SEQU
+           ELSE
+               MOVE ZEROS               TO HELPD-SEQU
+           END-IF.
+           MOVE HELPD                  TO VSUB.
+           SET  FUNC-READ(VSUB)        TO TRUE.
+           READ SYHELPD RECORD END-READ.
+
+           EVALUATE TRUE
+             WHEN STAT-NOTFOUND(VSUB)
+               MOVE 'NEW    '          TO RECON-ACTION
+               PERFORM E50-PRINT-RECON THRU E55-EXIT
+             WHEN NOT STAT-NORMAL(VSUB)
+               MOVE HELPD-KEY          TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+             WHEN HELPT-IS-ALIAS
+             AND  HELPD-ALIAS-PTR NOT = HELPT-ALIAS-PTR
+               MOVE 'CHANGED'          TO RECON-ACTION
+               PERFORM E50-PRINT-RECON THRU E55-EXIT
+             WHEN HELPT-SEQU-HEADER
+             AND  HELPD-TABLE NOT = HELPT-TABLE
+               MOVE 'CHANGED'          TO RECON-ACTION
+               PERFORM E50-PRINT-RECON THRU E55-EXIT
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+           MOVE HELPT                  TO VSUB.
+
+       E35-EXIT.
+           EXIT.
+
+       E20-FIND-DELETED.
+
+           MOVE LOW-VALUES             TO HELPD-KEY.
+           MOVE HELPD                  TO VSUB.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START SYHELPD KEY >= HELPD-KEY END-START.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL NOT STAT-NORMAL(VSUB)
+
+               MOVE HELPD              TO VSUB
+               SET FUNC-READNEXT(VSUB) TO TRUE
+               READ SYHELPD NEXT RECORD END-READ
+
+               IF  STAT-NORMAL(VSUB)
+               AND (HELPD-SEQU-HEADER OR HELPD-IS-ALIAS)
+                   PERFORM E40-CHECK-DELETED THRU E45-EXIT
+               END-IF
+           END-PERFORM.
+
+       E25-EXIT.
+           EXIT.
+
+       E40-CHECK-DELETED.
+
+           MOVE HELPD-TRAN             TO HELPT-TRAN.
+           MOVE HELPD-NAME             TO HELPT-NAME.
+           IF  HELPD-IS-ALIAS
+               MOVE -1                 TO HELPT-SEQU
+           ELSE
+               MOVE ZEROS               TO HELPT-SEQU
+           END-IF.
+           MOVE HELPT                  TO VSUB.
+           SET  FUNC-READ(VSUB)        TO TRUE.
+           READ SYHELPT RECORD END-READ.
+           IF  STAT-NOTFOUND(VSUB)
+               MOVE HELPD-TRAN         TO HELPT-TRAN
+               MOVE HELPD-NAME         TO HELPT-NAME
+               MOVE 'DELETED'          TO RECON-ACTION
+               PERFORM E50-PRINT-RECON THRU E55-EXIT
+           ELSE
+           IF  NOT STAT-NORMAL(VSUB)
+               MOVE HELPT-KEY          TO VSAM-KEYD(VSUB)
+               PERFORM B90-CHECK-STATUS THRU B95-EXIT-CHECK
+           END-IF
+           END-IF.
+
+       E45-EXIT.
+           EXIT.
+
+       E50-PRINT-RECON.
+
+           MOVE SPACES                 TO HELPRPT-RECORD.
+           STRING HELPT-TRAN ' ' HELPT-NAME ' ' RECON-ACTION
+               DELIMITED BY SIZE INTO HELPRPT-RECORD
+           END-STRING.
+           PERFORM U60-PUT-REPORT THRU U65-EXIT.
+
+       E55-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    PERFORMED ROUTINES                                          *
+      ******************************************************************
+
+       P05-RESOLVE-ALIAS.
+
+           MOVE HELPD-KEY              TO SAVE-ALIAS-KEY.
+           MOVE HELPD-TRAN             TO SAVE-ALIAS-TRAN.
+           MOVE HELPD-NAME             TO SAVE-ALIAS-NAME.
+           MOVE ALIAS-OF-TRAN          TO SAVE-OWNER-TRAN.
+           MOVE ALIAS-OF-NAME          TO SAVE-OWNER-NAME.
+
+           MOVE SAVE-OWNER-TRAN        TO HELPD-TRAN.
+           MOVE SAVE-OWNER-NAME        TO HELPD-NAME.
+           MOVE ZEROES                 TO HELPD-SEQU.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START SYHELPD KEY >= HELPD-KEY END-START.
+
+           PERFORM WITH TEST BEFORE
+             UNTIL NOT STAT-NORMAL(VSUB)
+
+               SET FUNC-READNEXT(VSUB) TO TRUE
+               READ SYHELPD NEXT RECORD END-READ
+
+               IF  NOT STAT-NORMAL(VSUB)
+               OR  HELPD-TRAN NOT = SAVE-OWNER-TRAN
+               OR  HELPD-NAME NOT = SAVE-OWNER-NAME
+                   EXIT PERFORM
+               END-IF
+
+               IF  HELPD-IS-ALIAS
+                   DISPLAY THIS-PGM ': ALIAS POINTS TO ANOTHER ALIAS, '
+                                    'SKIPPING, KEY = '
+                                    SAVE-ALIAS-KEY(1:12)
+                                         UPON CONSOLE
+                   EXIT PERFORM
+               END-IF
+
+               MOVE SAVE-ALIAS-TRAN    TO HELPD-TRAN
+               MOVE SAVE-ALIAS-NAME    TO HELPD-NAME
+               ADD  1                  TO REC-CNT
+               IF  ALT-FORM-REQUESTED
+                   PERFORM P30-PRINT-SEGMENT THRU P35-EXIT
+               ELSE
+                   PERFORM P20-PUNCH-SEGMENT THRU P25-EXIT
+               END-IF
+               MOVE SAVE-OWNER-TRAN    TO HELPD-TRAN
+               MOVE SAVE-OWNER-NAME    TO HELPD-NAME
+           END-PERFORM.
+
+           MOVE SAVE-ALIAS-KEY         TO HELPD-KEY.
+           SET  FUNC-START(VSUB)       TO TRUE.
+           START SYHELPD KEY > HELPD-KEY END-START.
+
+       P09-EXIT.
+           EXIT.
+
+       P10-CHECK-FOR-MATCH.
+           SET  WILDCOMP-PGM           TO TRUE.
+           SET  RECORD-NOT-SELECTED    TO TRUE.
+           IF  INPUT-HELPTRAN      NOT = '*'
+               MOVE LENGTH OF INPUT-HELPTRAN
+                                       TO WILDCOMP-LEN
+               MOVE INPUT-HELPTRAN     TO WILDCOMP-STR1
+               MOVE HELPD-TRAN         TO WILDCOMP-STR2
+               CALL WILDCOMP-CTL    USING WILDCOMP-PARMS
+               IF  NOT WILDCOMP-STR1-EQ-STR2
+                   GO TO P15-EXIT
+               END-IF
+           END-IF.
+           IF  INPUT-HELPNAME      NOT = '*'
+               MOVE LENGTH OF INPUT-HELPNAME
+                                       TO WILDCOMP-LEN
+               MOVE INPUT-HELPNAME     TO WILDCOMP-STR1
+               MOVE HELPD-NAME         TO WILDCOMP-STR2
+               CALL WILDCOMP-CTL    USING WILDCOMP-PARMS
+               IF  NOT WILDCOMP-STR1-EQ-STR2
+                   GO TO P15-EXIT
+               END-IF
+           END-IF.
+           IF  HELPD-SEQU-HEADER
+               IF  INPUT-SINCE-DATE > SPACES
+               AND HELPD-LAST-UPD < INPUT-SINCE-DATE
+                   SET DATE-FILTER-FAILED  TO TRUE
+               ELSE
+                   SET DATE-FILTER-PASSED  TO TRUE
+               END-IF
+           END-IF.
+           IF  HELPD-IS-ALIAS
+               SET  DATE-FILTER-PASSED    TO TRUE
+           END-IF.
+           IF  DATE-FILTER-FAILED
+               GO TO P15-EXIT
+           END-IF.
+           SET  RECORD-IS-SELECTED     TO TRUE.
+       P15-EXIT.
+           EXIT.
+
+       P20-PUNCH-SEGMENT.
+           IF  CARD-INTERFACE
+               IF  NOT CARDPCH-OPEN
+                   OPEN OUTPUT CARDPCH
+                   SET  CARDPCH-OPEN   TO TRUE
+                   PERFORM WITH TEST BEFORE
+                     VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > JCL-MAX
+                          OR JCL-CARD(IDX) = '###STOP###'
+                       MOVE JCL-CARD(IDX)  TO PUNCH-CARD
+                       PERFORM U50-PUT-PUNCH THRU U55-EXIT
+                   END-PERFORM
+                   IF  IDX > JCL-MAX
+                       MOVE JCL-MAX    TO JCL-PRE
+                   ELSE
+                       MOVE IDX        TO JCL-PRE
+                   END-IF
+               END-IF
+           ELSE
+               IF  NOT HELPOUT-OPEN
+                   OPEN OUTPUT HELPOUT
+                   IF  FILE6-STAT NOT = '00'
+                       DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPOUT'
+                                              UPON CONSOLE
+                       DISPLAY THIS-PGM ': FUNCTION = OPEN'
+                                        ' STATUS = '    FILE6-STAT
+                                        ' FDBK = '       FILE6-FDBK
+                                              UPON CONSOLE
+                       MOVE +16            TO RTC-CODE
+                   ELSE
+                       SET  HELPOUT-OPEN   TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF  HELPD-SEQU = ZERO
+               STRING HELPD-TRAN HELPD-NAME '|' HELPD-TABLE(1:64)
+                   DELIMITED BY SIZE INTO PUNCH-CARD
+               PERFORM U50-PUT-PUNCH THRU U55-EXIT
+               STRING HELPD-TRAN HELPD-NAME '+' HELPD-TABLE(65:)
+                   DELIMITED BY SIZE INTO PUNCH-CARD
+           ELSE
+               STRING HELPD-TRAN HELPD-NAME '@' HELPD-DATA
+                   DELIMITED BY SIZE INTO PUNCH-CARD
+           END-IF.
+
+           PERFORM U50-PUT-PUNCH THRU U55-EXIT.
+       P25-EXIT.
+           EXIT.
+
+       P30-PRINT-SEGMENT.
+           MOVE SPACES                  TO HELPRPT-RECORD.
+           IF  HELPD-SEQU = ZERO
+               STRING HELPD-TRAN ' ' HELPD-NAME
+                      ' HDR LAST-UPD=' HELPD-LAST-UPD
+                      ' '              HELPD-TABLE
+                   DELIMITED BY SIZE INTO HELPRPT-RECORD
+           ELSE
+               MOVE HELPD-SEQU           TO PRINT-SEQU-EDIT
+               STRING HELPD-TRAN ' ' HELPD-NAME
+                      ' SEQ='  PRINT-SEQU-EDIT
+                      ' '      HELPD-DATA
+                   DELIMITED BY SIZE INTO HELPRPT-RECORD
+           END-IF.
+           PERFORM U60-PUT-REPORT THRU U65-EXIT.
+       P35-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    SHARED UTILITY ROUTINES                                     *
+      ******************************************************************
+
+       U10-GET-INPUT.
+           IF  FILE-INTERFACE
+               READ HELPIN RECORD INTO INPUT-CARD
+                 AT END
+                   SET  CARDRDR-AT-END TO TRUE
+               END-READ
+               IF  FILE5-STAT NOT = '00'
+               AND FILE5-STAT NOT = '10'
+                   DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPIN'
+                                          UPON CONSOLE
+                   DISPLAY THIS-PGM ': FUNCTION = READ'
+                                    ' STATUS = '    FILE5-STAT
+                                    ' FDBK = '       FILE5-FDBK
+                                          UPON CONSOLE
+                   MOVE +16            TO RTC-CODE
+               END-IF
+           ELSE
+               READ CARDRDR RECORD INTO INPUT-CARD
+                 AT END
+                   SET  CARDRDR-AT-END TO TRUE
+               END-READ
+           END-IF.
+           IF  NOT CARDRDR-AT-END
+               ADD  1                  TO CARDS-READ-CTR
+           END-IF.
+       U15-EXIT.
+           EXIT.
+
+       U50-PUT-PUNCH.
+           IF  FILE-INTERFACE
+               MOVE PUNCH-CARD         TO HELPOUT-RECORD
+               WRITE HELPOUT-RECORD END-WRITE
+               IF  FILE6-STAT NOT = '00'
+                   DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPOUT'
+                                          UPON CONSOLE
+                   DISPLAY THIS-PGM ': FUNCTION = WRITE'
+                                    ' STATUS = '    FILE6-STAT
+                                    ' FDBK = '       FILE6-FDBK
+                                          UPON CONSOLE
+                   MOVE +16            TO RTC-CODE
+               END-IF
+           ELSE
+               WRITE PUNCH-CARD END-WRITE
+           END-IF.
+           MOVE SPACES                 TO PUNCH-CARD.
+       U55-EXIT.
+           EXIT.
+
+       U60-PUT-REPORT.
+           IF  NOT HELPRPT-OPEN
+               OPEN OUTPUT HELPRPT
+               IF  FILE7-STAT NOT = '00'
+                   DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPRPT'
+                                          UPON CONSOLE
+                   DISPLAY THIS-PGM ': FUNCTION = OPEN'
+                                    ' STATUS = '    FILE7-STAT
+                                    ' FDBK = '       FILE7-FDBK
+                                          UPON CONSOLE
+                   MOVE +16            TO RTC-CODE
+               ELSE
+                   SET  HELPRPT-OPEN   TO TRUE
+               END-IF
+           END-IF.
+           WRITE HELPRPT-RECORD END-WRITE.
+           IF  FILE7-STAT NOT = '00'
+               DISPLAY THIS-PGM ': FILE ERROR ON FILE HELPRPT'
+                                      UPON CONSOLE
+               DISPLAY THIS-PGM ': FUNCTION = WRITE'
+                                ' STATUS = '    FILE7-STAT
+                                ' FDBK = '       FILE7-FDBK
+                                      UPON CONSOLE
+               MOVE +16            TO RTC-CODE
+           END-IF.
+           MOVE SPACES                 TO HELPRPT-RECORD.
+       U65-EXIT.
+           EXIT.
