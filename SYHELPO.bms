@@ -0,0 +1,51 @@
+*****************************************************************
+*                                                               *
+*    SYHELPO  -  MAPSET FOR THE SYHELPOM ONLINE HELP-PANEL     *
+*    MAINTENANCE TRANSACTION (TRANID SHLP).  ONE MAP, SYHELPO, *
+*    CARRYING THE KEY FIELDS (TRAN/NAME/SEQU) AND A SINGLE     *
+*    96-BYTE TEXT FIELD THAT HOLDS EITHER THE HELPD-TABLE       *
+*    HEADER OR ONE 64-BYTE HELPD-DATA LINE.  THE GENERATED      *
+*    SYMBOLIC MAP IS HAND-MAINTAINED AS COPYBOOKS/SYHELPOS.CPY -*
+*    KEEP THE TWO IN STEP IF THIS MAP IS EVER REASSEMBLED.      *
+*                                                               *
+*    CHANGE HISTORY ----------------------------------------    *
+*    01/09/2026 DLC ORIGINAL MAPSET.                            *
+*    08/08/2026 DLC FIXED CONTINUATION COLUMN, PF-LINE LENGTH.  *
+*    END OF HISTORY ------------------------------------------   *
+*****************************************************************
+SYHELPO  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+SYHELPO  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+TITLE    DFHMDF POS=(01,01),LENGTH=35,ATTRB=(PROT,BRT),                X
+               INITIAL='SYHELPD ONLINE PANEL MAINTENANCE'
+*
+         DFHMDF POS=(03,01),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='TRAN:'
+TRAN     DFHMDF POS=(03,07),LENGTH=04,ATTRB=(UNPROT,IC,FSET)
+         DFHMDF POS=(03,13),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='NAME:'
+NAME     DFHMDF POS=(03,19),LENGTH=08,ATTRB=(UNPROT,FSET)
+         DFHMDF POS=(03,29),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='SEQU:'
+SEQU     DFHMDF POS=(03,35),LENGTH=05,ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(05,01),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='TEXT:'
+TEXT     DFHMDF POS=(05,07),LENGTH=96,ATTRB=(UNPROT,FSET)
+*
+MSG      DFHMDF POS=(23,01),LENGTH=79,ATTRB=(PROT,BRT,FSET)
+*
+         DFHMDF POS=(24,01),LENGTH=56,ATTRB=(PROT),                    X
+               INITIAL='PF3=END PF5=DEL PF7=PRV PF8=NXT ENTER=SAVE     X
+               CLR=RESTRT'
+*
+         DFHMSD TYPE=FINAL
+         END
