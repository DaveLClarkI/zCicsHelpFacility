@@ -0,0 +1,512 @@
+      ******************************************************************
+      *                                                                *
+      *    IDENTIFICATION DIVISION                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    SYHELPOM.
+       AUTHOR.        DAVE L CLARK I.
+       DATE-WRITTEN.  JAN 2026.
+       DATE-COMPILED.
+       INSTALLATION.  WINWHOLESALE GROUP SERVICES.
+       SECURITY.      NONE.
+      *REMARKS.       ONLINE BROWSE/MAINTAIN OF SYHELPD RECORDS, ONE
+      *               HEADER OR DATA SEGMENT AT A TIME, SO A HELP
+      *               PANEL CAN BE FIXED WITHOUT PUNCHING A DECK AND
+      *               RUNNING SYHELPDX.  SAVES AND DELETES DONE HERE
+      *               ARE NOT WRITTEN TO HELPDHST - SYHELPDX'S AUDIT
+      *               TRAIL (D60-LOG-HISTORY) ONLY COVERS ITS OWN
+      *               BATCH PROMOTE PATH.  HELPDHST IS A PLAIN
+      *               SEQUENTIAL FILE THE BATCH JOB OPENS OUTPUT;
+      *               GIVING THIS TRANSACTION AN EQUIVALENT TRAIL
+      *               WOULD MEAN RECASTING IT AS SOMETHING CICS CAN
+      *               ALSO WRITE TO, WHICH IS A SEPARATE PIECE OF
+      *               WORK FROM THIS ONE.
+
+      * CHANGE HISTORY ------------------------------------------------
+      * 01/09/2026 DLC ORIGINAL PROGRAM.
+      * 08/08/2026 DLC PF3 NOW GOES STRAIGHT TO ITS OWN EXIT INSTEAD OF
+      *                FALLING THROUGH THE COMMON RETURN-TRANSID LOGIC
+      *                AFTER THE SESSION IS ALREADY ENDED.  PF5 NOW
+      *                REFUSES TO DELETE AN ALIAS POINTER, THE SAME AS
+      *                ENTER ALREADY REFUSES TO SAVE ONE.  READ/SAVE/
+      *                DELETE NOW TELL A NOT-FOUND RESPONSE APART FROM
+      *                ANY OTHER FILE ERROR INSTEAD OF REPORTING EVERY
+      *                NON-NORMAL RESPONSE AS NOT-FOUND.
+      * END OF HISTORY ------------------------------------------------
+
+      /*****************************************************************
+      *                                                                *
+      *    ENVIRONMENT DIVISION                                        *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. IBM-2086-A04-140.
+       OBJECT-COMPUTER. IBM-2086-A04-140.
+
+      /*****************************************************************
+      *                                                                *
+      *    DATA DIVISION                                               *
+      *                                                                *
+      ******************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FIELDS.
+         03  FILLER                    PIC  X(11)   VALUE '**STORAGE**'.
+         03  THIS-PGM                  PIC  X(08)   VALUE 'SYHELPOM'.
+         03  THIS-MAPSET               PIC  X(08)   VALUE 'SYHELPO '.
+         03  THIS-MAP                  PIC  X(08)   VALUE 'SYHELPO '.
+         03  THIS-TRANID               PIC  X(04)   VALUE 'SHLP'.
+
+         03  RESP-CODE                 PIC S9(08)   COMP.
+
+         03  WORK-SEQU-EDIT            PIC -9(04).
+
+         03  HELPD-RECL                PIC  9(05)   VALUE ZEROES.
+
+         03  MSG-TEXT                  PIC  X(79)   VALUE SPACES.
+
+       01  SYHELPOM-COMMAREA.
+           05  CA-HELPD-KEY.
+               10  CA-TRAN             PIC  X(04).
+               10  CA-NAME             PIC  X(08).
+               10  CA-SEQU             PIC S9(05)   PACKED-DECIMAL.
+           05  CA-FOUND-SWITCH         PIC  X(01).
+               88  CA-RECORD-FOUND                  VALUE 'Y'.
+               88  CA-RECORD-NOT-FOUND               VALUE 'N'.
+           05  CA-SCREEN-SWITCH        PIC  X(01).
+               88  CA-KEY-SCREEN                    VALUE 'K'.
+               88  CA-TEXT-SCREEN                    VALUE 'T'.
+
+       COPY SYHELPD.
+
+       COPY SYHELPOS.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                 PIC  X(17).
+
+      /*****************************************************************
+      *                                                                *
+      *    PROCEDURE DIVISION                                          *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *    MAINLINE ROUTINE                                            *
+      ******************************************************************
+       A00-MAINLINE-ROUTINE.
+
+           IF  EIBCALEN = ZERO
+               PERFORM B10-SEND-KEY-PANEL THRU B15-EXIT
+           ELSE
+               MOVE DFHCOMMAREA        TO SYHELPOM-COMMAREA
+               EVALUATE EIBAID
+                 WHEN DFHPF3
+                   PERFORM Z90-END-SESSION THRU Z95-EXIT
+                   GO TO A05-EXIT
+                 WHEN DFHCLEAR
+                   PERFORM B10-SEND-KEY-PANEL THRU B15-EXIT
+                 WHEN DFHPF7
+                   PERFORM C20-BROWSE-PREV    THRU C25-EXIT
+                 WHEN DFHPF8
+                   PERFORM C10-BROWSE-NEXT    THRU C15-EXIT
+                 WHEN DFHPF5
+                   PERFORM D10-DELETE-HELPD   THRU D15-EXIT
+                 WHEN DFHENTER
+                   IF  CA-TEXT-SCREEN
+                       PERFORM D00-SAVE-HELPD THRU D05-EXIT
+                   ELSE
+                       PERFORM C00-READ-HELPD THRU C05-EXIT
+                   END-IF
+                 WHEN OTHER
+                   MOVE 'PF3=END PF5=DEL PF7/8=PREV/NEXT ENTER=SAVE'
+                                       TO MSG-TEXT
+                   PERFORM A90-REDISPLAY-KEY-PANEL THRU A95-EXIT
+               END-EVALUATE
+           END-IF.
+
+           PERFORM Z00-RETURN-TRANSID THRU Z05-EXIT.
+
+      *    Z90-END-SESSION ISSUES A TASK-TERMINATING CICS RETURN WITH
+      *    NO TRANSID, SO CONTROL NEVER ACTUALLY FALLS BACK OUT OF IT -
+      *    THE GO TO ABOVE JUST MAKES THAT EXPLICIT INSTEAD OF LEAVING
+      *    IT TO BE INFERRED.
+       A05-EXIT.
+           EXIT.
+
+       A90-REDISPLAY-KEY-PANEL.
+           PERFORM B20-RECEIVE-MAP     THRU B25-EXIT.
+           PERFORM U20-SEND-DATA-MAP   THRU U25-EXIT.
+       A95-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    INITIAL PANEL - PROMPT FOR A KEY                            *
+      ******************************************************************
+       B10-SEND-KEY-PANEL.
+
+           MOVE LOW-VALUES             TO SYHELPOO.
+           MOVE SPACES                 TO MSG-TEXT.
+           SET  CA-RECORD-NOT-FOUND    TO TRUE.
+           SET  CA-KEY-SCREEN          TO TRUE.
+           MOVE ZEROS                  TO CA-SEQU.
+           MOVE SPACES                 TO CA-TRAN CA-NAME.
+           MOVE 'ENTER TRAN, NAME, SEQU (0 = HEADER) AND PRESS ENTER'
+                                       TO MSG-TEXT.
+           PERFORM U20-SEND-DATA-MAP   THRU U25-EXIT.
+
+       B15-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    RECEIVE WHATEVER THE USER TYPED INTO THE KEY/TEXT FIELDS   *
+      *----------------------------------------------------------------
+       B20-RECEIVE-MAP.
+
+           EXEC CICS RECEIVE MAP    (THIS-MAP)
+                              MAPSET (THIS-MAPSET)
+                              INTO   (SYHELPOI)
+                              RESP   (RESP-CODE)
+           END-EXEC.
+
+           MOVE SPACES                 TO MSG-TEXT.
+           IF  TRANL > ZERO
+               MOVE TRANI               TO CA-TRAN
+           END-IF.
+           IF  NAMEL > ZERO
+               MOVE NAMEI               TO CA-NAME
+           END-IF.
+           IF  SEQUL > ZERO
+               MOVE SEQUI               TO WORK-SEQU-EDIT
+               MOVE WORK-SEQU-EDIT      TO CA-SEQU
+           END-IF.
+
+       B25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    READ ONE SEGMENT BY KEY                                     *
+      ******************************************************************
+       C00-READ-HELPD.
+
+           PERFORM B20-RECEIVE-MAP     THRU B25-EXIT.
+
+           MOVE CA-TRAN                 TO HELPD-TRAN.
+           MOVE CA-NAME                 TO HELPD-NAME.
+           MOVE CA-SEQU                 TO HELPD-SEQU.
+
+           EXEC CICS READ FILE    ('SYHELPD')
+                          INTO    (SYHELPD-RECORD)
+                          RIDFLD  (HELPD-KEY)
+                          RESP    (RESP-CODE)
+           END-EXEC.
+
+           IF  RESP-CODE = DFHRESP(NORMAL)
+               SET  CA-RECORD-FOUND     TO TRUE
+               IF  HELPD-IS-ALIAS
+                   MOVE 'ALIAS POINTER - VIEW ONLY, NOT MAINTAINED HERE'
+                                        TO MSG-TEXT
+               ELSE
+                   MOVE 'FOUND - EDIT TEXT AND PRESS ENTER TO SAVE'
+                                        TO MSG-TEXT
+               END-IF
+           ELSE
+           IF  RESP-CODE = DFHRESP(NOTFND)
+               SET  CA-RECORD-NOT-FOUND TO TRUE
+               MOVE SPACES              TO HELPD-BODY
+               MOVE 'NOT ON FILE - TYPE TEXT AND PRESS ENTER TO ADD'
+                                        TO MSG-TEXT
+           ELSE
+               SET  CA-RECORD-NOT-FOUND TO TRUE
+               MOVE SPACES              TO HELPD-BODY
+               MOVE 'READ FAILED - FILE ERROR, SEE CICS LOG'
+                                        TO MSG-TEXT
+           END-IF
+           END-IF.
+           SET  CA-TEXT-SCREEN          TO TRUE.
+           PERFORM U20-SEND-DATA-MAP    THRU U25-EXIT.
+
+       C05-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    PF8 - BROWSE FORWARD FROM THE CURRENT KEY                  *
+      *----------------------------------------------------------------
+       C10-BROWSE-NEXT.
+
+           MOVE CA-TRAN                 TO HELPD-TRAN.
+           MOVE CA-NAME                 TO HELPD-NAME.
+           MOVE CA-SEQU                 TO HELPD-SEQU.
+
+           EXEC CICS STARTBR FILE   ('SYHELPD')
+                             RIDFLD (HELPD-KEY)
+                             GTEQ
+                             RESP   (RESP-CODE)
+           END-EXEC.
+
+           IF  RESP-CODE = DFHRESP(NORMAL)
+               EXEC CICS READNEXT FILE   ('SYHELPD')
+                                  INTO   (SYHELPD-RECORD)
+                                  RIDFLD (HELPD-KEY)
+                                  RESP   (RESP-CODE)
+               END-EXEC
+               IF  RESP-CODE = DFHRESP(NORMAL)
+               AND HELPD-KEY = CA-HELPD-KEY
+                   EXEC CICS READNEXT FILE   ('SYHELPD')
+                                      INTO   (SYHELPD-RECORD)
+                                      RIDFLD (HELPD-KEY)
+                                      RESP   (RESP-CODE)
+                   END-EXEC
+               END-IF
+               EXEC CICS ENDBR FILE ('SYHELPD') END-EXEC
+           END-IF.
+
+           IF  RESP-CODE = DFHRESP(NORMAL)
+               SET  CA-RECORD-FOUND     TO TRUE
+               SET  CA-TEXT-SCREEN      TO TRUE
+               MOVE HELPD-KEY           TO CA-HELPD-KEY
+               MOVE 'NEXT RECORD - EDIT TEXT AND PRESS ENTER TO SAVE'
+                                        TO MSG-TEXT
+               PERFORM U20-SEND-DATA-MAP THRU U25-EXIT
+           ELSE
+               MOVE 'NO MORE RECORDS FORWARD FROM THIS KEY'
+                                        TO MSG-TEXT
+               MOVE CA-HELPD-KEY        TO HELPD-KEY
+               PERFORM U20-SEND-DATA-MAP THRU U25-EXIT
+           END-IF.
+
+       C15-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    PF7 - BROWSE BACKWARD FROM THE CURRENT KEY                 *
+      *----------------------------------------------------------------
+       C20-BROWSE-PREV.
+
+           MOVE CA-TRAN                 TO HELPD-TRAN.
+           MOVE CA-NAME                 TO HELPD-NAME.
+           MOVE CA-SEQU                 TO HELPD-SEQU.
+
+           EXEC CICS STARTBR FILE   ('SYHELPD')
+                             RIDFLD (HELPD-KEY)
+                             LTEQ
+                             RESP   (RESP-CODE)
+           END-EXEC.
+
+           IF  RESP-CODE = DFHRESP(NORMAL)
+               EXEC CICS READPREV FILE   ('SYHELPD')
+                                  INTO   (SYHELPD-RECORD)
+                                  RIDFLD (HELPD-KEY)
+                                  RESP   (RESP-CODE)
+               END-EXEC
+               IF  RESP-CODE = DFHRESP(NORMAL)
+               AND HELPD-KEY = CA-HELPD-KEY
+                   EXEC CICS READPREV FILE   ('SYHELPD')
+                                      INTO   (SYHELPD-RECORD)
+                                      RIDFLD (HELPD-KEY)
+                                      RESP   (RESP-CODE)
+                   END-EXEC
+               END-IF
+               EXEC CICS ENDBR FILE ('SYHELPD') END-EXEC
+           END-IF.
+
+           IF  RESP-CODE = DFHRESP(NORMAL)
+               SET  CA-RECORD-FOUND     TO TRUE
+               SET  CA-TEXT-SCREEN      TO TRUE
+               MOVE HELPD-KEY           TO CA-HELPD-KEY
+               MOVE 'PREVIOUS RECORD - EDIT TEXT, PRESS ENTER TO SAVE'
+                                        TO MSG-TEXT
+               PERFORM U20-SEND-DATA-MAP THRU U25-EXIT
+           ELSE
+               MOVE 'NO MORE RECORDS BACKWARD FROM THIS KEY'
+                                        TO MSG-TEXT
+               MOVE CA-HELPD-KEY        TO HELPD-KEY
+               PERFORM U20-SEND-DATA-MAP THRU U25-EXIT
+           END-IF.
+
+       C25-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    SAVE THE EDITED TEXT (ADD IF NOT ON FILE, ELSE UPDATE)      *
+      ******************************************************************
+       D00-SAVE-HELPD.
+
+           PERFORM B20-RECEIVE-MAP      THRU B25-EXIT.
+
+           MOVE CA-TRAN                 TO HELPD-TRAN.
+           MOVE CA-NAME                 TO HELPD-NAME.
+           MOVE CA-SEQU                 TO HELPD-SEQU.
+
+           IF  HELPD-IS-ALIAS
+               MOVE 'ALIAS POINTERS ARE NOT MAINTAINED ONLINE'
+                                        TO MSG-TEXT
+               PERFORM U20-SEND-DATA-MAP THRU U25-EXIT
+               GO TO D05-EXIT
+           END-IF.
+
+           EXEC CICS READ FILE    ('SYHELPD')
+                          INTO    (SYHELPD-RECORD)
+                          RIDFLD  (HELPD-KEY)
+                          UPDATE
+                          RESP    (RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+             WHEN DFHRESP(NORMAL)
+               IF  HELPD-SEQU = ZERO
+                   MOVE TEXTI            TO HELPD-TABLE
+                   COMPUTE HELPD-RECL  = LENGTH OF HELPD-KEY
+                                       + LENGTH OF HELPD-BODY
+               ELSE
+                   MOVE TEXTI(1:64)      TO HELPD-DATA
+                   COMPUTE HELPD-RECL  = LENGTH OF HELPD-KEY
+                                       + LENGTH OF HELPD-DATA
+               END-IF
+               ACCEPT HELPD-LAST-UPD     FROM DATE YYYYMMDD
+               EXEC CICS REWRITE FILE  ('SYHELPD')
+                                 FROM  (SYHELPD-RECORD)
+                                 LENGTH(HELPD-RECL)
+                                 RESP  (RESP-CODE)
+               END-EXEC
+               MOVE 'RECORD UPDATED'    TO MSG-TEXT
+             WHEN DFHRESP(NOTFND)
+               MOVE CA-TRAN              TO HELPD-TRAN
+               MOVE CA-NAME              TO HELPD-NAME
+               MOVE CA-SEQU              TO HELPD-SEQU
+               IF  HELPD-SEQU = ZERO
+                   MOVE TEXTI            TO HELPD-TABLE
+                   COMPUTE HELPD-RECL  = LENGTH OF HELPD-KEY
+                                       + LENGTH OF HELPD-BODY
+               ELSE
+                   MOVE TEXTI(1:64)      TO HELPD-DATA
+                   COMPUTE HELPD-RECL  = LENGTH OF HELPD-KEY
+                                       + LENGTH OF HELPD-DATA
+               END-IF
+               ACCEPT HELPD-LAST-UPD     FROM DATE YYYYMMDD
+               EXEC CICS WRITE FILE    ('SYHELPD')
+                                FROM   (SYHELPD-RECORD)
+                                RIDFLD (HELPD-KEY)
+                                LENGTH (HELPD-RECL)
+                                RESP   (RESP-CODE)
+               END-EXEC
+               MOVE 'RECORD ADDED'      TO MSG-TEXT
+             WHEN OTHER
+               MOVE 'SAVE FAILED - FILE ERROR ON READ, NOT UPDATED'
+                                        TO MSG-TEXT
+               PERFORM U20-SEND-DATA-MAP THRU U25-EXIT
+               GO TO D05-EXIT
+           END-EVALUATE.
+
+           IF  RESP-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'SAVE FAILED - FILE ERROR, NOT UPDATED'
+                                        TO MSG-TEXT
+           ELSE
+               SET  CA-RECORD-FOUND     TO TRUE
+               MOVE HELPD-KEY           TO CA-HELPD-KEY
+           END-IF.
+
+           PERFORM U20-SEND-DATA-MAP    THRU U25-EXIT.
+
+       D05-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    PF5 - DELETE THE CURRENTLY DISPLAYED SEGMENT               *
+      *----------------------------------------------------------------
+       D10-DELETE-HELPD.
+
+           MOVE CA-TRAN                  TO HELPD-TRAN.
+           MOVE CA-NAME                  TO HELPD-NAME.
+           MOVE CA-SEQU                  TO HELPD-SEQU.
+
+           IF  HELPD-IS-ALIAS
+               MOVE 'ALIAS POINTERS ARE NOT MAINTAINED ONLINE'
+                                         TO MSG-TEXT
+               PERFORM U20-SEND-DATA-MAP THRU U25-EXIT
+               GO TO D15-EXIT
+           END-IF.
+
+           EXEC CICS DELETE FILE   ('SYHELPD')
+                            RIDFLD (HELPD-KEY)
+                            RESP   (RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+             WHEN DFHRESP(NORMAL)
+               MOVE 'RECORD DELETED'     TO MSG-TEXT
+               SET  CA-RECORD-NOT-FOUND  TO TRUE
+               MOVE SPACES               TO HELPD-BODY
+             WHEN DFHRESP(NOTFND)
+               MOVE 'DELETE FAILED - RECORD NOT FOUND'
+                                         TO MSG-TEXT
+             WHEN OTHER
+               MOVE 'DELETE FAILED - FILE ERROR, SEE CICS LOG'
+                                         TO MSG-TEXT
+           END-EVALUATE.
+
+           PERFORM U20-SEND-DATA-MAP     THRU U25-EXIT.
+
+       D15-EXIT.
+           EXIT.
+
+      /*****************************************************************
+      *    SHARED UTILITY ROUTINES                                     *
+      ******************************************************************
+
+       U20-SEND-DATA-MAP.
+
+           MOVE LOW-VALUES              TO SYHELPOO.
+           MOVE HELPD-TRAN              TO TRANO.
+           MOVE HELPD-NAME              TO NAMEO.
+           MOVE HELPD-SEQU              TO WORK-SEQU-EDIT.
+           MOVE WORK-SEQU-EDIT          TO SEQUO.
+           IF  HELPD-SEQU = ZERO
+               MOVE HELPD-TABLE          TO TEXTO
+           ELSE
+               MOVE SPACES               TO TEXTO
+               MOVE HELPD-DATA           TO TEXTO(1:64)
+           END-IF.
+           MOVE MSG-TEXT                TO MSGO.
+
+           EXEC CICS SEND MAP    (THIS-MAP)
+                          MAPSET (THIS-MAPSET)
+                          FROM   (SYHELPOO)
+                          ERASE
+                          CURSOR
+           END-EXEC.
+
+       U25-EXIT.
+           EXIT.
+
+       Z00-RETURN-TRANSID.
+
+           MOVE SYHELPOM-COMMAREA       TO DFHCOMMAREA.
+           EXEC CICS RETURN TRANSID    (THIS-TRANID)
+                            COMMAREA   (DFHCOMMAREA)
+                            LENGTH     (LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       Z05-EXIT.
+           EXIT.
+
+       Z90-END-SESSION.
+
+           MOVE SPACES                  TO MSG-TEXT.
+           EXEC CICS SEND TEXT    FROM    ('SYHELPD MAINTENANCE ENDED')
+                                  LENGTH   (26)
+                                  ERASE
+                                  FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       Z95-EXIT.
+           EXIT.
