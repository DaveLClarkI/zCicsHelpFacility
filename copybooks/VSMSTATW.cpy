@@ -0,0 +1,54 @@
+      ******************************************************************
+      *    VSMSTATW  -  GENERIC VSAM FILE STATUS / FUNCTION STORAGE   *
+      *    SHARED BY ALL PROGRAMS THAT CHECK VSAM STATUS THROUGH       *
+      *    VSMSTATP.  EACH FILE IN FILE-CONTROL GETS ITS OWN FILEn-STAT*
+      *    / FILEn-FDBK PAIR (NAMED SO IT CAN BE CITED, UNSUBSCRIPTED, *
+      *    ON A FILE STATUS CLAUSE).  VSAM-STATUS-TABLE REDEFINES THE  *
+      *    FIRST FOUR OF THESE PAIRS SO VSMSTATP CAN CHECK WHICHEVER   *
+      *    VSAM FILE JUST DID I/O THROUGH A SUBSCRIPT (VSUB) INSTEAD   *
+      *    OF A DIFFERENT PARAGRAPH PER FILE.  FILE5-7 ARE THE PLAIN   *
+      *    SEQUENTIAL FILES (HELPIN/HELPOUT/HELPRPT) - THEY ARE CHECKED*
+      *    DIRECTLY, THE SAME WAY FILE3/FILE4 ALREADY ARE.             *
+      ******************************************************************
+       01  FILE-STATUS-AREA.
+           05  FILE1-STAT               PIC  X(02).
+           05  FILE1-FDBK               PIC  X(06).
+           05  FILE2-STAT               PIC  X(02).
+           05  FILE2-FDBK               PIC  X(06).
+           05  FILE3-STAT               PIC  X(02).
+           05  FILE3-FDBK               PIC  X(06).
+           05  FILE4-STAT               PIC  X(02).
+           05  FILE4-FDBK               PIC  X(06).
+           05  FILE5-STAT               PIC  X(02).
+           05  FILE5-FDBK               PIC  X(06).
+           05  FILE6-STAT               PIC  X(02).
+           05  FILE6-FDBK               PIC  X(06).
+           05  FILE7-STAT               PIC  X(02).
+           05  FILE7-FDBK               PIC  X(06).
+
+       01  VSAM-STATUS-TABLE  REDEFINES FILE-STATUS-AREA.
+           05  VSAM-STATUS-ENTRY OCCURS 4 TIMES.
+               10  VSAM-STATUS          PIC  X(02).
+                   88  STAT-NORMAL                   VALUE '00'.
+                   88  STAT-EOFILE                   VALUE '10'.
+                   88  STAT-DUPKEY                   VALUE '02' '22'.
+                   88  STAT-NOTFOUND                 VALUE '23'.
+               10  VSAM-FDBK            PIC  X(06).
+
+       01  VSAM-INFO-TABLE.
+           05  VSAM-INFO-ENTRY OCCURS 4 TIMES.
+               10  VSAM-FILE            PIC  X(08).
+               10  VSAM-KEYL            PIC S9(04)   BINARY.
+               10  VSAM-KEYD            PIC  X(32).
+               10  VSAM-FUNC            PIC  X(01).
+                   88  FUNC-OPEN                     VALUE 'O'.
+                   88  FUNC-CLOSE                    VALUE 'C'.
+                   88  FUNC-START                    VALUE 'S'.
+                   88  FUNC-READ                     VALUE 'R'.
+                   88  FUNC-READNEXT                 VALUE 'N'.
+                   88  FUNC-WRITE                    VALUE 'W'.
+                   88  FUNC-REWRITE                  VALUE 'U'.
+                   88  FUNC-DELETE                   VALUE 'D'.
+
+       01  STAT-TOTL                    PIC S9(04)   BINARY VALUE 1.
+       01  VSUB                         PIC S9(04)   BINARY VALUE ZEROES.
