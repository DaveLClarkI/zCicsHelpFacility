@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    RTCMAN  -  JOB STEP RETURN CODE                            *
+      *    SHARED BY ALL BATCH PROGRAMS TO CARRY THE HIGHEST-SO-FAR    *
+      *    STEP RETURN CODE.  A NONZERO VALUE STOPS THE MAIN LOOP.     *
+      ******************************************************************
+       01  RTC-CODE                     PIC S9(04)   BINARY VALUE ZEROS.
+           88  RTC-NORMAL                            VALUE ZERO.
+           88  RTC-WARNING                           VALUE 4.
+           88  RTC-ERROR                             VALUE 8 THRU 12.
+           88  RTC-SEVERE                            VALUE 16 THRU 9999.
