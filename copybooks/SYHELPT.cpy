@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    SYHELPT  -  TEST-FILE COPY OF THE SYHELPD RECORD LAYOUT,   *
+      *    USED WHEN RECONCILING A TEST SYHELPD FILE AGAINST          *
+      *    PRODUCTION.  KEEP THIS IN STEP WITH SYHELPD.CPY.           *
+      ******************************************************************
+       01  SYHELPT-RECORD.
+           05  HELPT-KEY.
+               10  HELPT-TRAN           PIC  X(04).
+               10  HELPT-NAME           PIC  X(08).
+               10  HELPT-SEQU           PIC S9(05)   PACKED-DECIMAL.
+                   88  HELPT-SEQU-HEADER            VALUE ZERO.
+                   88  HELPT-IS-ALIAS               VALUE -1.
+           05  HELPT-BODY.
+               10  HELPT-TABLE          PIC  X(96).
+               10  HELPT-LAST-UPD       PIC  X(08).
+           05  HELPT-DATA  REDEFINES HELPT-BODY
+                                        PIC  X(64).
+           05  HELPT-ALIAS-PTR  REDEFINES HELPT-BODY.
+               10  HELPT-ALIAS-OF-TRAN  PIC  X(04).
+               10  HELPT-ALIAS-OF-NAME  PIC  X(08).
+               10  FILLER               PIC  X(92).
