@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    VSMSTATP  -  CHECK A VSAM FILE'S STATUS AFTER I/O          *
+      *    CALLER SETS VSUB, VSAM-FILE(VSUB), VSAM-FUNC(VSUB) AND      *
+      *    VSAM-KEYD(VSUB)/VSAM-KEYL(VSUB) BEFORE PERFORMING THIS.     *
+      ******************************************************************
+       B90-CHECK-STATUS.
+
+           IF  NOT STAT-NORMAL(VSUB)
+           AND NOT STAT-EOFILE(VSUB)
+               DISPLAY THIS-PGM ': VSAM ERROR ON FILE '
+                                VSAM-FILE(VSUB)
+                                     UPON CONSOLE
+               DISPLAY THIS-PGM ': FUNCTION = ' VSAM-FUNC(VSUB)
+                                ' STATUS = '    VSAM-STATUS(VSUB)
+                                ' FDBK = '      VSAM-FDBK(VSUB)
+                                     UPON CONSOLE
+               DISPLAY THIS-PGM ': KEY = '
+                                VSAM-KEYD(VSUB)(1:VSAM-KEYL(VSUB))
+                                     UPON CONSOLE
+               MOVE +16                TO RTC-CODE
+           END-IF.
+
+       B95-EXIT-CHECK.
+           EXIT.
