@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    WILDCOMP  -  WILDCARD ('*') STRING COMPARE PARAMETER LIST  *
+      *    PASSED TO THE WILDCOMP-CTL SUBPROGRAM.                     *
+      ******************************************************************
+       01  WILDCOMP-CTL                 PIC  X(08)   VALUE 'WILDCOMP'.
+
+       01  WILDCOMP-PARMS.
+           05  WILDCOMP-FUNCTION        PIC  X(01).
+               88  WILDCOMP-PGM                      VALUE 'C'.
+           05  WILDCOMP-LEN             PIC S9(04)   BINARY.
+           05  WILDCOMP-STR1            PIC  X(32).
+           05  WILDCOMP-STR2            PIC  X(32).
+           05  WILDCOMP-RESULT          PIC  X(01).
+               88  WILDCOMP-STR1-EQ-STR2             VALUE 'Y'.
