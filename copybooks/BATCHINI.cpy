@@ -0,0 +1,5 @@
+      ******************************************************************
+      *    BATCHINI  -  STANDARD BATCH PROGRAM INITIALIZATION         *
+      ******************************************************************
+           MOVE ZERO                    TO RTC-CODE.
+           DISPLAY THIS-PGM ': BEGINNING EXECUTION' UPON CONSOLE.
