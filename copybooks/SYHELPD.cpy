@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    SYHELPD  -  HELP PANEL RECORD LAYOUT                       *
+      *    KEYED BY HELPD-TRAN + HELPD-NAME + HELPD-SEQU.              *
+      *    HELPD-SEQU = 0        THE PANEL HEADER / TABLE SEGMENT.     *
+      *    HELPD-SEQU > 0        A SEQUENCED HELP TEXT DATA LINE.      *
+      *    HELPD-SEQU = -1       AN ALIAS POINTER, NO OWN TEXT.        *
+      ******************************************************************
+       01  SYHELPD-RECORD.
+           05  HELPD-KEY.
+               10  HELPD-TRAN           PIC  X(04).
+               10  HELPD-NAME           PIC  X(08).
+               10  HELPD-SEQU           PIC S9(05)   PACKED-DECIMAL.
+                   88  HELPD-SEQU-HEADER            VALUE ZERO.
+                   88  HELPD-IS-ALIAS               VALUE -1.
+           05  HELPD-BODY.
+               10  HELPD-TABLE          PIC  X(96).
+               10  HELPD-LAST-UPD       PIC  X(08).
+           05  HELPD-DATA  REDEFINES HELPD-BODY
+                                        PIC  X(64).
+           05  HELPD-ALIAS-PTR  REDEFINES HELPD-BODY.
+               10  ALIAS-OF-TRAN        PIC  X(04).
+               10  ALIAS-OF-NAME        PIC  X(08).
+               10  FILLER               PIC  X(92).
