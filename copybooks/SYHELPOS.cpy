@@ -0,0 +1,45 @@
+      ******************************************************************
+      *    SYHELPOS  -  SYMBOLIC MAP FOR MAP SYHELPO, MAPSET SYHELPO  *
+      *    ONE PANEL: KEY FIELDS (TRAN/NAME/SEQU) PLUS A SINGLE TEXT   *
+      *    SEGMENT (THE HEADER TABLE OR ONE DATA LINE) TO VIEW/EDIT.   *
+      ******************************************************************
+       01  SYHELPOI.
+           02  FILLER                    PIC  X(12).
+           02  TRANL                     PIC S9(4)    COMP.
+           02  TRANF                     PIC  X.
+           02  FILLER REDEFINES TRANF.
+               03  TRANA                 PIC  X.
+           02  TRANI                     PIC  X(04).
+           02  NAMEL                     PIC S9(4)    COMP.
+           02  NAMEF                     PIC  X.
+           02  FILLER REDEFINES NAMEF.
+               03  NAMEA                 PIC  X.
+           02  NAMEI                     PIC  X(08).
+           02  SEQUL                     PIC S9(4)    COMP.
+           02  SEQUF                     PIC  X.
+           02  FILLER REDEFINES SEQUF.
+               03  SEQUA                 PIC  X.
+           02  SEQUI                     PIC  X(05).
+           02  TEXTL                     PIC S9(4)    COMP.
+           02  TEXTF                     PIC  X.
+           02  FILLER REDEFINES TEXTF.
+               03  TEXTA                 PIC  X.
+           02  TEXTI                     PIC  X(96).
+           02  MSGL                      PIC S9(4)    COMP.
+           02  MSGF                      PIC  X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                  PIC  X.
+           02  MSGI                      PIC  X(79).
+
+       01  SYHELPOO  REDEFINES SYHELPOI.
+           02  FILLER                    PIC  X(12).
+           02  FILLER                    PIC  X(02).
+           02  TRANO                     PIC  X(04).
+           02  FILLER                    PIC  X(02).
+           02  NAMEO                     PIC  X(08).
+           02  FILLER                    PIC  X(02).
+           02  SEQUO                     PIC  X(05).
+           02  FILLER                    PIC  X(02).
+           02  TEXTO                     PIC  X(96).
+           02  FILLER                    PIC  X(02).
+           02  MSGO                      PIC  X(79).
