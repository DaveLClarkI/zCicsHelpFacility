@@ -0,0 +1,5 @@
+      ******************************************************************
+      *    BATCHRTN  -  STANDARD BATCH PROGRAM TERMINATION            *
+      ******************************************************************
+           DISPLAY THIS-PGM ': ENDING EXECUTION, RTC = ' RTC-CODE
+                                 UPON CONSOLE.
